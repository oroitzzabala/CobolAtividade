@@ -0,0 +1,311 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. HBSI25AO.
+       AUTHOR.     TADEU COSTA DE OLIVEIRA.
+      *================================================================*
+      *           A V A L I A C A O - H B S I S / A M B E V            *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: HBSI25AO                                      *
+      *    PROGRAMADOR.: TADEU COSTA DE OLIVEIRA                       *
+      *    DATA........: 25/03/2019                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....: RELATORIO - RECONCILIACAO DA CARGA DE         *
+      *                  CLIENTES CONTRA O CADASTRO ANTES DA IMPORTAR  *
+      *================================================================*
+      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+              SELECT ARQIMPCL ASSIGN   TO UT-S-ARQIMPCL
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-ARQIMPCL.
+      *
+              SELECT ARQCLI01 ASSIGN   TO UT-S-ARQCLI01
+                        ORGANIZATION   IS INDEXED
+                         ACCESS MODE   IS DYNAMIC
+                          RECORD KEY   IS FS-COD-CLI
+                       ALTERNATE KEY   IS FS-CNPJ-CLI
+                           LOCK MODE   IS MANUAL
+                         FILE STATUS   IS WRK-FS-ARQCLI01.
+      *
+              SELECT RELRECCL ASSIGN   TO UT-S-RELRECCL
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-RELRECCL.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    INPUT  : ARQUIVO DE ENTRADA - CARGA DE CLIENTES             *
+      *               ORG. SEQUENCIAL - LRECL = 0083                   *
+      *----------------------------------------------------------------*
+      *
+       FD ARQIMPCL
+          RECORD CONTAINS 83 CHARACTERS.
+       01 FD-IMP-CLIENTE.
+          05 FS-IMP-COD-CLI            PIC 9(007).
+          05 FS-IMP-CNPJ-CLI           PIC 9(014).
+          05 FS-IMP-RAZ-SOCI-CLI       PIC X(040).
+          05 FS-IMP-LAT-CLI            PIC S9(003)V9(008).
+          05 FS-IMP-LONG-CLI           PIC S9(003)V9(008).
+      *
+      *----------------------------------------------------------------*
+      *    INPUT  : ARQUIVO CADASTRO - ARQUIVO DE CLIENTES             *
+      *               ORG. DINAMICA - LRECL = 0083                     *
+      *----------------------------------------------------------------*
+      *
+       FD ARQCLI01
+          RECORD CONTAINS 84 CHARACTERS.
+       01 FD-CLIENTE.
+          05 FS-COD-CLI               PIC 9(007).
+          05 FS-CNPJ-CLI              PIC 9(014).
+          05 FS-RAZ-SOCI-CLI          PIC X(040).
+          05 FS-LAT-CLI               PIC S9(003)V9(008).
+          05 FS-LONG-CLI              PIC S9(003)V9(008).
+          05 FS-STATUS-CLI            PIC X(001).
+      *
+      *----------------------------------------------------------------*
+      *    OUTPUT : RELATORIO - RECONCILIACAO DA CARGA DE CLIENTES     *
+      *               ORG. SEQUENCIAL - LRECL = 0132                   *
+      *----------------------------------------------------------------*
+      *
+       FD RELRECCL
+          RECORD CONTAINS 132 CHARACTERS.
+       01 REL-LINHA-RECCL               PIC X(132).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI25AO - INICIO DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC X(050)      VALUE
+           'AREA PARA VARIAVEIS AUXILIARES'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-AREA-FS.
+           05 WRK-FS-ARQIMPCL          PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQCLI01          PIC X(002)      VALUE "00".
+           05 WRK-FS-RELRECCL          PIC X(002)      VALUE "00".
+      *
+       01  WRK-CONTADORES.
+           05 WRK-TOT-LIDOS            PIC 9(007)      VALUE ZEROS.
+           05 WRK-TOT-NOVOS            PIC 9(007)      VALUE ZEROS.
+           05 WRK-TOT-EXATOS           PIC 9(007)      VALUE ZEROS.
+           05 WRK-TOT-CONFLITOS        PIC 9(007)      VALUE ZEROS.
+      *
+       01  WRK-VAR-AUXILIARES.
+           05 WRK-SITUACAO-CLI         PIC X(010)      VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+       77 FILLER                       PIC  X(050)     VALUE
+           'AREA PARA LAYOUT DO RELATORIO'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-CAB-01.
+           05 FILLER                   PIC X(050)      VALUE
+              'HBSI25AO - RECONCILIACAO DA CARGA DE CLIENTES'.
+      *
+       01  WRK-CAB-02.
+           05 FILLER                   PIC X(007)      VALUE 'CODIGO'.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 FILLER                   PIC X(014)      VALUE 'CNPJ'.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 FILLER                   PIC X(040)      VALUE
+              'RAZAO SOCIAL DO ARQUIVO DE CARGA'.
+           05 FILLER                   PIC X(010)      VALUE 'SITUACAO'.
+           05 FILLER                   PIC X(007)      VALUE 'COD.EXI'.
+           05 FILLER                   PIC X(040)      VALUE
+              'RAZAO SOCIAL JA CADASTRADA'.
+      *
+       01  WRK-DET-RECCL.
+           05 WRK-DET-COD-IMP-CLI      PIC ZZZZZZ9.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 WRK-DET-CNPJ-IMP-CLI     PIC 99999999999999.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 WRK-DET-RAZ-IMP-CLI      PIC X(040).
+           05 WRK-DET-SITUACAO-CLI     PIC X(010).
+           05 WRK-DET-COD-EXI-CLI      PIC ZZZZZZ9.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 WRK-DET-RAZ-EXI-CLI      PIC X(040).
+      *
+       01  WRK-RODAPE-01.
+           05 FILLER                   PIC X(020)      VALUE
+              'TOTAL LIDO.......:'.
+           05 WRK-ROD-TOT-LIDOS        PIC ZZZZZZ9.
+      *
+       01  WRK-RODAPE-02.
+           05 FILLER                   PIC X(020)      VALUE
+              'TOTAL NOVOS......:'.
+           05 WRK-ROD-TOT-NOVOS        PIC ZZZZZZ9.
+      *
+       01  WRK-RODAPE-03.
+           05 FILLER                   PIC X(020)      VALUE
+              'TOTAL EXATOS.....:'.
+           05 WRK-ROD-TOT-EXATOS       PIC ZZZZZZ9.
+      *
+       01  WRK-RODAPE-04.
+           05 FILLER                   PIC X(020)      VALUE
+              'TOTAL CONFLITOS..:'.
+           05 WRK-ROD-TOT-CONFLITOS    PIC ZZZZZZ9.
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI25AO - FIM DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-INICIAL
+           PERFORM 2000-PROCESSAR
+           PERFORM 3000-FINALIZAR
+           .
+      *
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA DE ABERTURA DE ARQUIVOS E IMPRESSAO DO CABECALHO     *
+      *----------------------------------------------------------------*
+       1000-INICIAL                    SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  ARQIMPCL
+           OPEN INPUT  ARQCLI01
+           OPEN OUTPUT RELRECCL
+      *
+           WRITE REL-LINHA-RECCL       FROM WRK-CAB-01
+           MOVE SPACES                 TO REL-LINHA-RECCL
+           WRITE REL-LINHA-RECCL
+           WRITE REL-LINHA-RECCL       FROM WRK-CAB-02.
+      *
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    PROCESSAMENTO PRINCIPAL DO PROGRAMA                         *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQIMPCL NEXT RECORD
+           PERFORM UNTIL WRK-FS-ARQIMPCL NOT EQUAL "00"
+               ADD 1 TO WRK-TOT-LIDOS
+               PERFORM 2010-CLASSIFICA-CLI
+               PERFORM 2020-IMPRIME-RECCL
+               READ ARQIMPCL NEXT RECORD
+           END-PERFORM.
+      *
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA CLASSIFICAR O CLIENTE DA CARGA CONTRA O         *
+      *    CADASTRO EXISTENTE, PELO CNPJ                                *
+      *----------------------------------------------------------------*
+       2010-CLASSIFICA-CLI             SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE WRK-DET-COD-EXI-CLI
+                      WRK-DET-RAZ-EXI-CLI
+      *
+           MOVE FS-IMP-CNPJ-CLI         TO FS-CNPJ-CLI
+           READ ARQCLI01                KEY IS FS-CNPJ-CLI
+           IF WRK-FS-ARQCLI01 NOT EQUAL "00"
+               MOVE "NOVO"               TO WRK-SITUACAO-CLI
+               ADD 1                     TO WRK-TOT-NOVOS
+           ELSE
+               MOVE FS-COD-CLI           TO WRK-DET-COD-EXI-CLI
+               MOVE FS-RAZ-SOCI-CLI      TO WRK-DET-RAZ-EXI-CLI
+               IF FS-RAZ-SOCI-CLI EQUAL FS-IMP-RAZ-SOCI-CLI
+                   MOVE "EXATO"          TO WRK-SITUACAO-CLI
+                   ADD 1                 TO WRK-TOT-EXATOS
+               ELSE
+                   MOVE "CONFLITO"       TO WRK-SITUACAO-CLI
+                   ADD 1                 TO WRK-TOT-CONFLITOS
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA IMPRIMIR UMA LINHA DE DETALHE DA RECONCILIACAO  *
+      *----------------------------------------------------------------*
+       2020-IMPRIME-RECCL              SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE FS-IMP-COD-CLI          TO WRK-DET-COD-IMP-CLI
+           MOVE FS-IMP-CNPJ-CLI         TO WRK-DET-CNPJ-IMP-CLI
+           MOVE FS-IMP-RAZ-SOCI-CLI     TO WRK-DET-RAZ-IMP-CLI
+           MOVE WRK-SITUACAO-CLI        TO WRK-DET-SITUACAO-CLI
+           WRITE REL-LINHA-RECCL        FROM WRK-DET-RECCL.
+      *
+      *----------------------------------------------------------------*
+       2020-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA FINALIZAR PROCESSAMENTO                         *
+      *----------------------------------------------------------------*
+       3000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-TOT-LIDOS           TO WRK-ROD-TOT-LIDOS
+           MOVE WRK-TOT-NOVOS           TO WRK-ROD-TOT-NOVOS
+           MOVE WRK-TOT-EXATOS          TO WRK-ROD-TOT-EXATOS
+           MOVE WRK-TOT-CONFLITOS       TO WRK-ROD-TOT-CONFLITOS
+      *
+           MOVE SPACES                  TO REL-LINHA-RECCL
+           WRITE REL-LINHA-RECCL
+           WRITE REL-LINHA-RECCL        FROM WRK-RODAPE-01
+           WRITE REL-LINHA-RECCL        FROM WRK-RODAPE-02
+           WRITE REL-LINHA-RECCL        FROM WRK-RODAPE-03
+           WRITE REL-LINHA-RECCL        FROM WRK-RODAPE-04
+      *
+           CLOSE ARQIMPCL
+           CLOSE ARQCLI01
+           CLOSE RELRECCL
+           EXIT PROGRAM.
+      *
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
