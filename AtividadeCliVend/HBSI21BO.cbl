@@ -0,0 +1,237 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. HBSI21BO.
+       AUTHOR.     TADEU COSTA DE OLIVEIRA.
+      *================================================================*
+      *           A V A L I A C A O - H B S I S / A M B E V            *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: HBSI21BO                                      *
+      *    PROGRAMADOR.: TADEU COSTA DE OLIVEIRA                       *
+      *    DATA........: 25/03/2019                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....: RELATORIO - LISTAGEM GERAL DE VENDEDORES      *
+      *================================================================*
+      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+              SELECT ARQVEN01 ASSIGN   TO UT-S-ARQVEN01
+                        ORGANIZATION   IS INDEXED
+                         ACCESS MODE   IS SEQUENTIAL
+                          RECORD KEY   IS FS-COD-VEN
+                       ALTERNATE KEY   IS FS-CPF-VEN
+                           LOCK MODE   IS MANUAL
+                         FILE STATUS   IS WRK-FS-ARQVEN01.
+      *
+              SELECT RELVEN01 ASSIGN   TO UT-S-RELVEN01
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-RELVEN01.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    INPUT  : ARQUIVO ENTRADA - ARQUIVO DE VENDEDORES            *
+      *               ORG. DINAMICA - LRECL = 0083                     *
+      *----------------------------------------------------------------*
+      *
+       FD ARQVEN01
+          RECORD CONTAINS 84 CHARACTERS.
+       01 FD-VENDEDOR.
+          05 FS-COD-VEN               PIC 9(007).
+          05 FS-CPF-VEN               PIC 9(011).
+          05 FS-NOME-VEN              PIC X(040).
+          05 FS-LAT-VEN               PIC S9(003)V9(008).
+          05 FS-LONG-VEN              PIC S9(003)V9(008).
+          05 FS-STATUS-VEN            PIC X(001).
+      *
+      *----------------------------------------------------------------*
+      *    OUTPUT : RELATORIO - LISTAGEM GERAL DE VENDEDORES           *
+      *               ORG. SEQUENCIAL - LRECL = 0132                   *
+      *----------------------------------------------------------------*
+      *
+       FD RELVEN01
+          RECORD CONTAINS 132 CHARACTERS.
+       01 REL-LINHA-VEN                PIC X(132).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI21BO - INICIO DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC X(050)      VALUE
+           'AREA PARA VARIAVEIS AUXILIARES'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-AREA-FS.
+           05 WRK-FS-ARQVEN01          PIC X(002)      VALUE "00".
+           05 WRK-FS-RELVEN01          PIC X(002)      VALUE "00".
+      *
+       01  WRK-CONTADORES.
+           05 WRK-TOT-LIDOS            PIC 9(007)      VALUE ZEROS.
+           05 WRK-TOT-LISTADOS         PIC 9(007)      VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+       77 FILLER                       PIC  X(050)     VALUE
+           'AREA PARA LAYOUT DO RELATORIO'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-CAB-01.
+           05 FILLER                   PIC X(033)      VALUE
+              'HBSI21BO - LISTAGEM DE VENDEDORES'.
+      *
+       01  WRK-CAB-02.
+           05 FILLER                   PIC X(007)      VALUE 'CODIGO'.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 FILLER                   PIC X(011)      VALUE 'CPF'.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 FILLER                   PIC X(040)      VALUE
+              'NOME'.
+           05 FILLER                   PIC X(013)      VALUE 'LATITUDE'.
+           05 FILLER                   PIC X(013)      VALUE
+              'LONGITUDE'.
+      *
+       01  WRK-DET-VEN.
+           05 WRK-DET-COD-VEN          PIC ZZZZZZ9.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 WRK-DET-CPF-VEN          PIC 99999999999.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 WRK-DET-NOME-VEN         PIC X(040).
+           05 WRK-DET-LAT-VEN          PIC -ZZ9,99999999.
+           05 FILLER                   PIC X(001)      VALUE SPACES.
+           05 WRK-DET-LONG-VEN         PIC -ZZ9,99999999.
+      *
+       01  WRK-RODAPE-01.
+           05 FILLER                   PIC X(020)      VALUE
+              'TOTAL LIDO.......:'.
+           05 WRK-ROD-TOT-LIDOS        PIC ZZZZZZ9.
+      *
+       01  WRK-RODAPE-02.
+           05 FILLER                   PIC X(020)      VALUE
+              'TOTAL LISTADO....:'.
+           05 WRK-ROD-TOT-LISTADOS     PIC ZZZZZZ9.
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI21BO - FIM DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-INICIAL
+           PERFORM 2000-PROCESSAR
+           PERFORM 3000-FINALIZAR
+           .
+      *
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA DE ABERTURA DE ARQUIVOS E IMPRESSAO DO CABECALHO     *
+      *----------------------------------------------------------------*
+       1000-INICIAL                    SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  ARQVEN01
+           OPEN OUTPUT RELVEN01
+      *
+           WRITE REL-LINHA-VEN         FROM WRK-CAB-01
+           MOVE SPACES                 TO REL-LINHA-VEN
+           WRITE REL-LINHA-VEN
+           WRITE REL-LINHA-VEN         FROM WRK-CAB-02.
+      *
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    PROCESSAMENTO PRINCIPAL DO PROGRAMA                         *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQVEN01 NEXT RECORD
+           PERFORM UNTIL WRK-FS-ARQVEN01 NOT EQUAL "00"
+               ADD 1 TO WRK-TOT-LIDOS
+               PERFORM 2010-IMPRIME-VEN
+               READ ARQVEN01 NEXT RECORD
+           END-PERFORM.
+      *
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA IMPRIMIR UMA LINHA DE DETALHE DO VENDEDOR       *
+      *----------------------------------------------------------------*
+       2010-IMPRIME-VEN                SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE FS-COD-VEN              TO WRK-DET-COD-VEN
+           MOVE FS-CPF-VEN              TO WRK-DET-CPF-VEN
+           MOVE FS-NOME-VEN             TO WRK-DET-NOME-VEN
+           MOVE FS-LAT-VEN              TO WRK-DET-LAT-VEN
+           MOVE FS-LONG-VEN             TO WRK-DET-LONG-VEN
+           WRITE REL-LINHA-VEN          FROM WRK-DET-VEN
+           ADD 1                        TO WRK-TOT-LISTADOS.
+      *
+      *----------------------------------------------------------------*
+       2010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA FINALIZAR PROCESSAMENTO                         *
+      *----------------------------------------------------------------*
+       3000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-TOT-LIDOS           TO WRK-ROD-TOT-LIDOS
+           MOVE WRK-TOT-LISTADOS        TO WRK-ROD-TOT-LISTADOS
+      *
+           MOVE SPACES                  TO REL-LINHA-VEN
+           WRITE REL-LINHA-VEN
+           WRITE REL-LINHA-VEN          FROM WRK-RODAPE-01
+           WRITE REL-LINHA-VEN          FROM WRK-RODAPE-02
+      *
+           CLOSE ARQVEN01
+           CLOSE RELVEN01
+           EXIT PROGRAM.
+      *
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
