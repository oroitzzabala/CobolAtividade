@@ -38,11 +38,21 @@
                            LOCK MODE   IS MANUAL
                          FILE STATUS   IS WRK-FS-ARQVEN01.
       *
-              SELECT ARQIMPVN ASSIGN   TO UT-S-ARQIMPVN
+              SELECT ARQIMPVN ASSIGN   TO WRK-ARQ-IMP
                         ORGANIZATION   IS SEQUENTIAL
                          ACCESS MODE   IS SEQUENTIAL
                          FILE STATUS   IS WRK-FS-ARQIMPVN.
-      
+      *
+              SELECT ARQREJVN ASSIGN   TO UT-S-ARQREJVN
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-ARQREJVN.
+      *
+              SELECT ARQCKPVN ASSIGN   TO UT-S-ARQCKPVN
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-ARQCKPVN.
+
       *================================================================*
        DATA                            DIVISION.
       *================================================================*
@@ -57,13 +67,14 @@
       *----------------------------------------------------------------*
       *
        FD ARQVEN01
-          RECORD CONTAINS 83 CHARACTERS.
+          RECORD CONTAINS 84 CHARACTERS.
        01 FD-VENDEDOR.
           05 FS-COD-VEN               PIC 9(007).
           05 FS-CPF-VEN               PIC 9(011).
           05 FS-NOME-VEN              PIC X(040).
           05 FS-LAT-VEN               PIC S9(003)V9(008).
           05 FS-LONG-VEN              PIC S9(003)V9(008).
+          05 FS-STATUS-VEN            PIC X(001).
       *
        FD ARQIMPVN
           RECORD CONTAINS 83 CHARACTERS.
@@ -73,6 +84,22 @@
           05 FS-IMP-NOME-VEN           PIC X(040).
           05 FS-IMP-LAT-VEN            PIC S9(003)V9(008).
           05 FS-IMP-LONG-VEN           PIC S9(003)V9(008).
+      *
+       FD ARQREJVN
+          RECORD CONTAINS 111 CHARACTERS.
+       01 FD-REJ-VENDEDOR.
+          05 FS-REJ-COD-VEN            PIC 9(007).
+          05 FS-REJ-CPF-VEN            PIC 9(011).
+          05 FS-REJ-NOME-VEN           PIC X(040).
+          05 FS-REJ-LAT-VEN            PIC S9(003)V9(008).
+          05 FS-REJ-LONG-VEN           PIC S9(003)V9(008).
+          05 FS-REJ-COD-MOTIVO         PIC 9(001).
+          05 FS-REJ-DESC-MOTIVO        PIC X(030).
+      *
+       FD ARQCKPVN
+          RECORD CONTAINS 7 CHARACTERS.
+       01 FD-CKP-VENDEDOR.
+          05 FS-CKP-QTD-PROC-VEN       PIC 9(007).
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
@@ -92,11 +119,28 @@
            05 WRK-OPCAO                PIC X(002)      VALUE SPACES.
            05 WRK-SIM-NAO              PIC X(001)      VALUE SPACES.    
            05 WRK-COD-VND-BUSC         PIC 9(007)      VALUE ZEROS.
+           05 WRK-NOME-VEN-BUSC        PIC X(040)      VALUE SPACES.
+           05 WRK-LEN-BUSC-VEN         PIC 9(002)      VALUE ZEROS.
+           05 WRK-VEN-ENCONTRADO       PIC X(001)      VALUE "N".
            05 WRK-ARQ-IMP              PIC X(020)      VALUE SPACES.
-           
+           05 WRK-QTD-LIDO-VEN          PIC 9(007)      VALUE ZEROS.
+           05 WRK-QTD-CKP-VEN           PIC 9(007)      VALUE ZEROS.
+           05 WRK-QTD-DESDE-CKP-VEN     PIC 9(007)      VALUE ZEROS.
+           05 WRK-INTERVALO-CKP-VEN     PIC 9(003)      VALUE 010.
+           05 WRK-LAT-MIN-VEN           PIC S9(003)V9(008)
+                                              VALUE -034,00000000.
+           05 WRK-LAT-MAX-VEN           PIC S9(003)V9(008)
+                                              VALUE  006,00000000.
+           05 WRK-LONG-MIN-VEN          PIC S9(003)V9(008)
+                                              VALUE -075,00000000.
+           05 WRK-LONG-MAX-VEN          PIC S9(003)V9(008)
+                                              VALUE -032,00000000.
+
        01  WRK-AREA-FS.
            05 WRK-FS-ARQIMPVN          PIC X(002)      VALUE "00".
            05 WRK-FS-ARQVEN01          PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQREJVN          PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQCKPVN          PIC X(002)      VALUE "00".
       *
       *----------------------------------------------------------------*
        77 FILLER                       PIC  X(050)     VALUE
@@ -111,11 +155,15 @@
            05 WRK-LONG-VEN             PIC S9(003)V9(008).
       *
        01 LKS-PARM.
+           05 LKS-COMPRIMENTO            PIC S9(04) COMP.
            05 LKS-NUMERO-I               PIC 9(015).
+           05 FILLER                     PIC X(001).
            05 LKS-NUMERO-F               PIC 9(015).
+           05 FILLER                     PIC X(001).
            05 LKS-TIPO-CALCULO           PIC X(003).
+           05 FILLER                     PIC X(001).
            05 LKS-ACAO                   PIC X(001).
-           05 LKS-RETORNO                PIC 9(001).    
+           05 LKS-RETORNO                PIC 9(001).
       *
       *----------------------------------------------------------------*
        01  FILLER                      PIC  X(050)     VALUE
@@ -134,8 +182,9 @@
            05 VALUE "03 - EXCLUIR"                       LINE  6 COL  2.
            05 VALUE "04 - IMPORTAR"                      LINE  7 COL  2.
            05 VALUE "05 - RETORNAR AO MENU ANTERIOR"     LINE  8 COL  2.
-           05 VALUE "DIGITE A OPCAO DESEJADA:"           LINE 10 COL  2.
-           05 OPCAO                                      LINE 10 COL 27
+           05 VALUE "06 - REATIVAR"                      LINE  9 COL  2.
+           05 VALUE "DIGITE A OPCAO DESEJADA:"           LINE 11 COL  2.
+           05 OPCAO                                      LINE 11 COL 27
                                        PIC X(002) TO WRK-OPCAO.
       *
        01  TELA-ADD-VENDEDOR.
@@ -167,25 +216,40 @@
                                        BLANK SCREEN      LINE  2 COL  2.
            05 VALUE "CODIGO.......:"                     LINE  4 COL  2.
            05 CODIGO-VEN                                 LINE  4 COL 17
-                                       PIC 9(007) TO WRK-COD-VEN.       
+                                       PIC 9(007) FROM WRK-COD-VEN.
            05 VALUE "CPF..........:"                     LINE  5 COL  2.
            05 CPF-VEN                                    LINE  5 COL 17
-                                       PIC 9(011) TO WRK-CPF-VEN.       
+                                       PIC 9(011) FROM WRK-CPF-VEN
+                                                    TO WRK-CPF-VEN.
            05 VALUE "NOME.........:"                     LINE  6 COL  2.
            05 NOME-VEN                                   LINE  6 COL 17
-                                       PIC X(040) TO WRK-NOME-VEN.      
+                                       PIC X(040) FROM WRK-NOME-VEN
+                                                    TO WRK-NOME-VEN.
            05 VALUE "LATITUDE.....:"                     LINE  7 COL  2.
            05 LATITUDE-VEN                               LINE  7 COL 17
-                                       PIC S9(003)V9(008) TO
-                                                            WRK-LAT-VEN.
+                                       PIC S9(003)V9(008) FROM
+                                                           WRK-LAT-VEN
+                                                           TO
+                                                           WRK-LAT-VEN.
            05 VALUE "LONGITUDE....:"                     LINE  8 COL  2.
            05 LONGITUDE-VEN                              LINE  8 COL 17
-                                       PIC S9(003)V9(008) TO
+                                       PIC S9(003)V9(008) FROM
+                                                           WRK-LONG-VEN
+                                                           TO
                                                            WRK-LONG-VEN.
            05 VALUE "INCLUIR VENDEDOR?(S/N):"            LINE 10 COL  2.
            05 CONFIRMA                                   LINE 10 COL 25
                                        PIC X TO WRK-SIM-NAO.
-      *    
+      *
+       01  TELA-VEN-ALTER-ERRO.
+           05 VALUE "ERRO AO GRAVAR ALTERACAO - REGISTRO PODE TER"
+                                       BLANK SCREEN      LINE  6 COL  2.
+           05 VALUE "SIDO MODIFICADO POR OUTRO PROCESSO"
+                                                    LINE  7 COL  2.
+           05 VALUE "TENTAR NOVAMENTE? (S/N):"           LINE  9 COL  2.
+           05 CONFIRMA                                   LINE  9 COL 26
+                                       PIC X TO WRK-SIM-NAO.
+      *
        01  TELA-EXC-VENDEDOR.
            05 VALUE "CADASTRO DE VENDEDOR - EXCLUSAO"
                                        BLANK SCREEN      LINE  2 COL  2.
@@ -213,8 +277,11 @@
        01  TELA-BUSCA-VENDEDOR.
            05 VALUE "BUSCAR VENDEDOR"  BLANK SCREEN      LINE  2 COL  2.
            05 VALUE "DIGITE CODIGO VENDEDOR:"            LINE  6 COL  2.
-           05 COD-BUSCA-VEN                              LINE  6 COL 25 
-                                       PIC 9(007) TO WRK-COD-VEN.       
+           05 COD-BUSCA-VEN                              LINE  6 COL 25
+                                       PIC 9(007) TO WRK-COD-VND-BUSC.
+           05 VALUE "OU NOME (INICIO DO NOME):"          LINE  7 COL  2.
+           05 NOME-BUSCA-VEN                             LINE  7 COL 29
+                                       PIC X(040) TO WRK-NOME-VEN-BUSC.
       *
        01  TELA-RESULT-BUSCA.
            05 VALUE "VENDEDOR NAO ENCONTRADO"             
@@ -228,6 +295,47 @@
            05 VALUE "REALIZAR NOVO CADASTRO? (S/N)"      LINE  8 COL  2.
            05 BUSCA-NOVA                                 LINE  8 COL 31
                                        PIC X TO WRK-SIM-NAO.
+      *
+       01  TELA-VEN-CPF-DUPLIC.
+           05 VALUE "CPF JA CADASTRADO PARA OUTRO CODIGO"
+                                       BLANK SCREEN      LINE  6 COL  2.
+           05 VALUE "REALIZAR NOVO CADASTRO? (S/N)"      LINE  8 COL  2.
+           05 BUSCA-NOVA                                 LINE  8 COL 31
+                                       PIC X TO WRK-SIM-NAO.
+      *
+       01  TELA-VEN-COORD-INVALIDA.
+           05 VALUE "LATITUDE/LONGITUDE FORA DA FAIXA VALIDA"
+                                       BLANK SCREEN      LINE  6 COL  2.
+           05 VALUE "TENTAR NOVAMENTE? (S/N):"           LINE  8 COL  2.
+           05 BUSCA-NOVA                                 LINE  8 COL 26
+                                       PIC X TO WRK-SIM-NAO.
+      *
+       01  TELA-REATIVA-VENDEDOR.
+           05 VALUE "CADASTRO DE VENDEDORES - REATIVACAO"
+                                       BLANK SCREEN      LINE  2 COL  2.
+           05 VALUE "DIGITE CODIGO VENDEDOR:"            LINE  6 COL  2.
+           05 COD-BUSCA-VEN                              LINE  6 COL 25
+                                       PIC 9(007) TO WRK-COD-VND-BUSC.
+      *
+       01  TELA-VEN-JA-ATIVO.
+           05 VALUE "VENDEDOR JA ESTA ATIVO"
+                                       BLANK SCREEN      LINE  6 COL  2.
+           05 VALUE "REALIZAR NOVA BUSCA? (S/N):"        LINE  8 COL  2.
+           05 BUSCA-NOVA                                 LINE  8 COL 29
+                                       PIC X TO WRK-SIM-NAO.
+      *
+       01  TELA-CONF-REATIVA-VEN.
+           05 VALUE "CADASTRO DE VENDEDORES - REATIVACAO"
+                                       BLANK SCREEN      LINE  2 COL  2.
+           05 VALUE "CODIGO.......:"                     LINE  4 COL  2.
+           05 CODIGO-VEN                                 LINE  4 COL 17
+                                       PIC 9(007) TO WRK-COD-VEN.
+           05 VALUE "NOME.........:"                     LINE  6 COL  2.
+           05 NOME-VEN                                   LINE  6 COL 17
+                                       PIC X(040) TO WRK-NOME-VEN.
+           05 VALUE "REATIVAR VENDEDOR? (S/N):"          LINE 10 COL  2.
+           05 CONFIRMA                                   LINE 10 COL 27
+                                       PIC X TO WRK-SIM-NAO.
       *
        01  TELA-CLI-IMPORTACAO.
            05 VALUE "CADASTRO DE VENDEDOR - IMPORTACAO"  
@@ -288,6 +396,8 @@
                   PERFORM 2400-MENU-IMPORTA-VEN
               WHEN "05"
                   PERFORM 3000-FINALIZAR
+              WHEN "06"
+                  PERFORM 2350-MENU-REATIVA-VEN
            END-EVALUATE.
       *
       *----------------------------------------------------------------*
@@ -305,9 +415,28 @@
            ACCEPT TELA-ADD-VENDEDOR
            EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
                WHEN "S"
-                   PERFORM 2110-INCLUIR-VEN
-                   CLOSE ARQVEN01
-                   PERFORM 2010-MENU-VENDEDOR
+                   IF WRK-LAT-VEN  LESS WRK-LAT-MIN-VEN
+                      OR WRK-LAT-VEN  GREATER WRK-LAT-MAX-VEN
+                      OR WRK-LONG-VEN LESS WRK-LONG-MIN-VEN
+                      OR WRK-LONG-VEN GREATER WRK-LONG-MAX-VEN
+                       DISPLAY TELA-VEN-COORD-INVALIDA
+                       ACCEPT TELA-VEN-COORD-INVALIDA
+                       EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+                           WHEN "S"
+                               CLOSE ARQVEN01
+                               PERFORM 2100-MENU-INCLUI-VEN
+                           WHEN "N"
+                               CLOSE ARQVEN01
+                               PERFORM 2010-MENU-VENDEDOR
+                           WHEN OTHER
+                               CLOSE ARQVEN01
+                               PERFORM 2010-MENU-VENDEDOR
+                       END-EVALUATE
+                   ELSE
+                       PERFORM 2110-INCLUIR-VEN
+                       CLOSE ARQVEN01
+                       PERFORM 2010-MENU-VENDEDOR
+                   END-IF
                WHEN "N"
                    CLOSE ARQVEN01
                    PERFORM 2010-MENU-VENDEDOR
@@ -328,7 +457,8 @@
       *
            MOVE WRK-CPF-VEN            TO LKS-NUMERO-I
            MOVE WRK-AREA-ARQVEN01      TO FD-VENDEDOR
-           MOVE 'CGC'                  TO LKS-TIPO-CALCULO
+           MOVE "A"                    TO FS-STATUS-VEN
+           MOVE 'CPF'                  TO LKS-TIPO-CALCULO
            MOVE 'V'                    TO LKS-ACAO
            MOVE ZEROS                  TO LKS-RETORNO
            MOVE ZEROS                  TO LKS-NUMERO-F
@@ -337,6 +467,27 @@
            EVALUATE LKS-RETORNO
                WHEN 0
                    WRITE FD-VENDEDOR
+                   IF WRK-FS-ARQVEN01 NOT EQUAL "00"
+                       READ ARQVEN01        KEY IS FS-COD-VEN
+                       IF WRK-FS-ARQVEN01 EQUAL "00"
+                           DISPLAY TELA-VENDEDOR-EXISTE
+                           ACCEPT TELA-VENDEDOR-EXISTE
+                       ELSE
+                           DISPLAY TELA-VEN-CPF-DUPLIC
+                           ACCEPT TELA-VEN-CPF-DUPLIC
+                       END-IF
+                       EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+                           WHEN "S"
+                               CLOSE ARQVEN01
+                               PERFORM 2100-MENU-INCLUI-VEN
+                           WHEN "N"
+                               CLOSE ARQVEN01
+                               PERFORM 3000-FINALIZAR
+                           WHEN OTHER
+                               CLOSE ARQVEN01
+                               PERFORM 3000-FINALIZAR
+                       END-EVALUATE
+                   END-IF
                WHEN 1
                WHEN 2
                WHEN 3
@@ -366,11 +517,21 @@
       *----------------------------------------------------------------*
       *
            OPEN I-O ARQVEN01
+           MOVE ZEROS                  TO WRK-COD-VND-BUSC
+           MOVE SPACES                 TO WRK-NOME-VEN-BUSC
            DISPLAY TELA-BUSCA-VENDEDOR
            ACCEPT TELA-BUSCA-VENDEDOR
-           MOVE WRK-COD-VEN            TO FS-COD-VEN
-           READ ARQVEN01               RECORD INTO WRK-AREA-ARQVEN01    
-                  KEY IS               FS-COD-VEN
+           IF WRK-COD-VND-BUSC NOT EQUAL ZEROS
+               MOVE WRK-COD-VND-BUSC   TO FS-COD-VEN
+               READ ARQVEN01           RECORD INTO WRK-AREA-ARQVEN01
+                      KEY IS           FS-COD-VEN
+               IF WRK-FS-ARQVEN01 EQUAL "00"
+                  AND FS-STATUS-VEN NOT EQUAL "A"
+                   MOVE "23"            TO WRK-FS-ARQVEN01
+               END-IF
+           ELSE
+               PERFORM 2205-BUSCA-VEN-POR-NOME
+           END-IF
            IF WRK-FS-ARQVEN01 NOT EQUAL "00"
                DISPLAY TELA-RESULT-BUSCA
                ACCEPT TELA-RESULT-BUSCA
@@ -390,9 +551,41 @@
                ACCEPT TELA-ALT-VENDEDOR
                EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
                    WHEN "S"
-                       PERFORM 2210-ALTERAR-VEN
-                       CLOSE ARQVEN01
-                       PERFORM 2010-MENU-VENDEDOR
+                       IF WRK-LAT-VEN  LESS WRK-LAT-MIN-VEN
+                          OR WRK-LAT-VEN  GREATER WRK-LAT-MAX-VEN
+                          OR WRK-LONG-VEN LESS WRK-LONG-MIN-VEN
+                          OR WRK-LONG-VEN GREATER WRK-LONG-MAX-VEN
+                           DISPLAY TELA-VEN-COORD-INVALIDA
+                           ACCEPT TELA-VEN-COORD-INVALIDA
+                           EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+                               WHEN "S"
+                                   CLOSE ARQVEN01
+                                   PERFORM 2200-MENU-ALTERA-VEN
+                               WHEN "N"
+                                   CLOSE ARQVEN01
+                                   PERFORM 2010-MENU-VENDEDOR
+                               WHEN OTHER
+                                   CLOSE ARQVEN01
+                                   PERFORM 2010-MENU-VENDEDOR
+                           END-EVALUATE
+                       ELSE
+                           PERFORM 2210-ALTERAR-VEN
+                           IF WRK-FS-ARQVEN01 NOT EQUAL "00"
+                               DISPLAY TELA-VEN-ALTER-ERRO
+                               ACCEPT TELA-VEN-ALTER-ERRO
+                               EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+                                   WHEN "S"
+                                       CLOSE ARQVEN01
+                                       PERFORM 2200-MENU-ALTERA-VEN
+                                   WHEN OTHER
+                                       CLOSE ARQVEN01
+                                       PERFORM 2010-MENU-VENDEDOR
+                               END-EVALUATE
+                           ELSE
+                               CLOSE ARQVEN01
+                               PERFORM 2010-MENU-VENDEDOR
+                           END-IF
+                       END-IF
                    WHEN "N"
                        CLOSE ARQVEN01
                        PERFORM 2010-MENU-VENDEDOR
@@ -407,6 +600,43 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
+      *    ROTINA PARA BUSCAR O VENDEDOR PELO NOME                     *
+      *----------------------------------------------------------------*
+       2205-BUSCA-VEN-POR-NOME         SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE "N"                    TO WRK-VEN-ENCONTRADO
+           IF WRK-NOME-VEN-BUSC NOT EQUAL SPACES
+               COMPUTE WRK-LEN-BUSC-VEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WRK-NOME-VEN-BUSC))
+               MOVE ZEROS               TO FS-COD-VEN
+               START ARQVEN01 KEY IS NOT LESS FS-COD-VEN
+               PERFORM UNTIL WRK-FS-ARQVEN01 NOT EQUAL "00"
+                       OR WRK-VEN-ENCONTRADO EQUAL "S"
+                   READ ARQVEN01 NEXT RECORD
+                   IF WRK-FS-ARQVEN01 EQUAL "00"
+                       IF FUNCTION UPPER-CASE(FS-NOME-VEN
+                              (1:WRK-LEN-BUSC-VEN)) EQUAL
+                          FUNCTION UPPER-CASE(FUNCTION TRIM
+                              (WRK-NOME-VEN-BUSC))
+                          AND FS-STATUS-VEN EQUAL "A"
+                           MOVE "S"     TO WRK-VEN-ENCONTRADO
+                           MOVE FD-VENDEDOR TO WRK-AREA-ARQVEN01
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF WRK-VEN-ENCONTRADO EQUAL "S"
+               MOVE "00"                TO WRK-FS-ARQVEN01
+           ELSE
+               MOVE "23"                TO WRK-FS-ARQVEN01
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2205-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
       *    ROTINA PARA ALTERAR O VENDEDOR                              *
       *----------------------------------------------------------------*
        2210-ALTERAR-VEN                SECTION.
@@ -418,7 +648,10 @@
            MOVE WRK-CPF-VEN            TO FS-CPF-VEN
            MOVE WRK-NOME-VEN           TO FS-NOME-VEN
            MOVE WRK-LAT-VEN            TO FS-LAT-VEN
-           MOVE WRK-LONG-VEN           TO FS-LONG-VEN.
+           MOVE WRK-LONG-VEN           TO FS-LONG-VEN
+           MOVE "A"                    TO FS-STATUS-VEN
+      *
+           REWRITE FD-VENDEDOR.
       *
       *----------------------------------------------------------------*
        2210-99-FIM.                    EXIT.
@@ -431,11 +664,21 @@
       *----------------------------------------------------------------*
       *
            OPEN I-O ARQVEN01
+           MOVE ZEROS                  TO WRK-COD-VND-BUSC
+           MOVE SPACES                 TO WRK-NOME-VEN-BUSC
            DISPLAY TELA-BUSCA-VENDEDOR
            ACCEPT TELA-BUSCA-VENDEDOR
-           MOVE WRK-COD-VEN            TO FS-COD-VEN
-           READ ARQVEN01               RECORD INTO WRK-AREA-ARQVEN01    
-                  KEY IS               FS-COD-VEN
+           IF WRK-COD-VND-BUSC NOT EQUAL ZEROS
+               MOVE WRK-COD-VND-BUSC   TO FS-COD-VEN
+               READ ARQVEN01           RECORD INTO WRK-AREA-ARQVEN01
+                      KEY IS           FS-COD-VEN
+               IF WRK-FS-ARQVEN01 EQUAL "00"
+                  AND FS-STATUS-VEN NOT EQUAL "A"
+                   MOVE "23"            TO WRK-FS-ARQVEN01
+               END-IF
+           ELSE
+               PERFORM 2205-BUSCA-VEN-POR-NOME
+           END-IF
            IF WRK-FS-ARQVEN01 NOT EQUAL "00"
                DISPLAY TELA-RESULT-BUSCA
                ACCEPT TELA-RESULT-BUSCA
@@ -455,7 +698,8 @@
                ACCEPT TELA-EXC-VENDEDOR
                EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
                    WHEN "S"
-                       DELETE ARQVEN01 RECORD
+                       MOVE "I"         TO FS-STATUS-VEN
+                       REWRITE FD-VENDEDOR
                        CLOSE ARQVEN01
                        PERFORM 2010-MENU-VENDEDOR
                    WHEN "N"
@@ -472,6 +716,71 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
+      *    ROTINA PARA REATIVAR UM VENDEDOR EXCLUIDO POR ENGANO        *
+      *----------------------------------------------------------------*
+       2350-MENU-REATIVA-VEN           SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN I-O ARQVEN01
+           MOVE ZEROS                  TO WRK-COD-VND-BUSC
+           DISPLAY TELA-REATIVA-VENDEDOR
+           ACCEPT TELA-REATIVA-VENDEDOR
+           MOVE WRK-COD-VND-BUSC       TO FS-COD-VEN
+           READ ARQVEN01               RECORD INTO WRK-AREA-ARQVEN01
+                  KEY IS               FS-COD-VEN
+           IF WRK-FS-ARQVEN01 NOT EQUAL "00"
+               DISPLAY TELA-RESULT-BUSCA
+               ACCEPT TELA-RESULT-BUSCA
+               EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+                   WHEN "S"
+                       CLOSE ARQVEN01
+                       PERFORM 2350-MENU-REATIVA-VEN
+                   WHEN "N"
+                       CLOSE ARQVEN01
+                       PERFORM 2010-MENU-VENDEDOR
+                   WHEN OTHER
+                       CLOSE ARQVEN01
+                       PERFORM 2010-MENU-VENDEDOR
+               END-EVALUATE
+           ELSE
+               IF FS-STATUS-VEN EQUAL "A"
+                   DISPLAY TELA-VEN-JA-ATIVO
+                   ACCEPT TELA-VEN-JA-ATIVO
+                   EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+                       WHEN "S"
+                           CLOSE ARQVEN01
+                           PERFORM 2350-MENU-REATIVA-VEN
+                       WHEN "N"
+                           CLOSE ARQVEN01
+                           PERFORM 2010-MENU-VENDEDOR
+                       WHEN OTHER
+                           CLOSE ARQVEN01
+                           PERFORM 2010-MENU-VENDEDOR
+                   END-EVALUATE
+               ELSE
+                   DISPLAY TELA-CONF-REATIVA-VEN
+                   ACCEPT TELA-CONF-REATIVA-VEN
+                   EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+                       WHEN "S"
+                           MOVE "A"     TO FS-STATUS-VEN
+                           REWRITE FD-VENDEDOR
+                           CLOSE ARQVEN01
+                           PERFORM 2010-MENU-VENDEDOR
+                       WHEN "N"
+                           CLOSE ARQVEN01
+                           PERFORM 2010-MENU-VENDEDOR
+                       WHEN OTHER
+                           CLOSE ARQVEN01
+                           PERFORM 2010-MENU-VENDEDOR
+                   END-EVALUATE
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2350-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
       *    ROTINA PARA IMPORTAR UM VENDEDOR                            *
       *----------------------------------------------------------------*
        2400-MENU-IMPORTA-VEN           SECTION.
@@ -500,35 +809,63 @@
        2410-IMPORTAR-VEN               SECTION.
       *----------------------------------------------------------------*
       *
+           PERFORM 2415-LE-CHECKPOINT-VEN
            OPEN INPUT ARQIMPVN
       *
            IF WRK-FS-ARQIMPVN EQUAL ZEROS
                OPEN I-O ARQVEN01
-      *        
+               IF WRK-QTD-CKP-VEN GREATER ZEROS
+                   OPEN EXTEND ARQREJVN
+               ELSE
+                   OPEN OUTPUT ARQREJVN
+               END-IF
+               MOVE ZEROS               TO WRK-QTD-LIDO-VEN
+               MOVE ZEROS               TO WRK-QTD-DESDE-CKP-VEN
+      *
                PERFORM UNTIL WRK-FS-ARQIMPVN NOT EQUAL ZEROS
                    READ ARQIMPVN
                    IF WRK-FS-ARQIMPVN EQUAL ZEROS
-                       MOVE FD-IMP-VENDEDOR
+                       ADD 1 TO WRK-QTD-LIDO-VEN
+                       IF WRK-QTD-LIDO-VEN GREATER WRK-QTD-CKP-VEN
+                           MOVE FD-IMP-VENDEDOR
                                        TO WRK-AREA-ARQVEN01
-                       MOVE WRK-CPF-VEN           
+                           MOVE WRK-CPF-VEN
                                        TO LKS-NUMERO-I
-                       MOVE WRK-AREA-ARQVEN01      
+                           MOVE WRK-AREA-ARQVEN01
                                        TO FD-VENDEDOR
-                       MOVE 'CGC'      TO LKS-TIPO-CALCULO
-                       MOVE 'V'        TO LKS-ACAO
-                       MOVE ZEROS      TO LKS-RETORNO
-                       MOVE ZEROS      TO LKS-NUMERO-F
-      *                
-                       CALL "HBSI30AO" USING LKS-PARM                   
-      *                
-                       IF LKS-RETORNO EQUAL ZEROS
-                           WRITE FD-VENDEDOR
+                           MOVE "A"    TO FS-STATUS-VEN
+                           MOVE 'CPF'  TO LKS-TIPO-CALCULO
+                           MOVE 'V'    TO LKS-ACAO
+                           MOVE ZEROS  TO LKS-RETORNO
+                           MOVE ZEROS  TO LKS-NUMERO-F
+      *
+                           CALL "HBSI30AO" USING LKS-PARM
+      *
+                           IF LKS-RETORNO EQUAL ZEROS
+                               WRITE FD-VENDEDOR
+                               IF WRK-FS-ARQVEN01 NOT EQUAL "00"
+                                   MOVE 9 TO FS-REJ-COD-MOTIVO
+                                   MOVE "VENDEDOR DUPLICADO"
+                                        TO FS-REJ-DESC-MOTIVO
+                                   PERFORM 2420-GRAVA-REJEITO-VEN
+                               END-IF
+                           ELSE
+                               MOVE LKS-RETORNO
+                                        TO FS-REJ-COD-MOTIVO
+                               MOVE "CPF INVALIDO"
+                                        TO FS-REJ-DESC-MOTIVO
+                               PERFORM 2420-GRAVA-REJEITO-VEN
+                           END-IF
+                           PERFORM 2430-ATUALIZA-CHECKPOINT-VEN
                        END-IF
                    END-IF
                END-PERFORM
+               CLOSE ARQVEN01
+               CLOSE ARQREJVN
+               MOVE ZEROS               TO FS-CKP-QTD-PROC-VEN
+               PERFORM 2440-GRAVA-CHECKPOINT-VEN
            END-IF
-      *    
-           CLOSE ARQVEN01
+      *
            CLOSE ARQIMPVN.
       *
       *----------------------------------------------------------------*
@@ -536,6 +873,76 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR UM REGISTRO REJEITADO NA IMPORTACAO      *
+      *----------------------------------------------------------------*
+       2420-GRAVA-REJEITO-VEN          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-COD-VEN            TO FS-REJ-COD-VEN
+           MOVE WRK-CPF-VEN            TO FS-REJ-CPF-VEN
+           MOVE WRK-NOME-VEN           TO FS-REJ-NOME-VEN
+           MOVE WRK-LAT-VEN            TO FS-REJ-LAT-VEN
+           MOVE WRK-LONG-VEN           TO FS-REJ-LONG-VEN
+           WRITE FD-REJ-VENDEDOR.
+      *
+      *----------------------------------------------------------------*
+       2420-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA LER O PONTO DE RETOMADA DA ULTIMA IMPORTACAO    *
+      *----------------------------------------------------------------*
+       2415-LE-CHECKPOINT-VEN          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                   TO WRK-QTD-CKP-VEN
+           OPEN INPUT ARQCKPVN
+           IF WRK-FS-ARQCKPVN EQUAL ZEROS
+               READ ARQCKPVN
+               IF WRK-FS-ARQCKPVN EQUAL ZEROS
+                   MOVE FS-CKP-QTD-PROC-VEN TO WRK-QTD-CKP-VEN
+               END-IF
+               CLOSE ARQCKPVN
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2415-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA ATUALIZAR O CHECKPOINT A CADA INTERVALO DE      *
+      *    REGISTROS PROCESSADOS                                       *
+      *----------------------------------------------------------------*
+       2430-ATUALIZA-CHECKPOINT-VEN    SECTION.
+      *----------------------------------------------------------------*
+      *
+           ADD 1 TO WRK-QTD-DESDE-CKP-VEN
+           IF WRK-QTD-DESDE-CKP-VEN NOT LESS
+                                     WRK-INTERVALO-CKP-VEN
+               MOVE WRK-QTD-LIDO-VEN     TO FS-CKP-QTD-PROC-VEN
+               PERFORM 2440-GRAVA-CHECKPOINT-VEN
+               MOVE ZEROS                TO WRK-QTD-DESDE-CKP-VEN
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2430-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR O ARQUIVO DE CHECKPOINT DA IMPORTACAO    *
+      *----------------------------------------------------------------*
+       2440-GRAVA-CHECKPOINT-VEN       SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQCKPVN
+           WRITE FD-CKP-VENDEDOR
+           CLOSE ARQCKPVN.
+      *
+      *----------------------------------------------------------------*
+       2440-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
       *    ROTINA PARA FINALIZAR PROCESSAMENTO                         *
       *----------------------------------------------------------------*
        3000-FINALIZAR                  SECTION.
