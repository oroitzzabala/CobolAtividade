@@ -0,0 +1,136 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. HBSI10AO.
+       AUTHOR.     TADEU COSTA DE OLIVEIRA.
+      *================================================================*
+      *           A V A L I A C A O - H B S I S / A M B E V            *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: HBSI10AO                                      *
+      *    PROGRAMADOR.: TADEU COSTA DE OLIVEIRA                       *
+      *    DATA........: 25/03/2019                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....: MENU PRINCIPAL - CLIENTES E VENDEDORES        *
+      *================================================================*
+      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI10AO - INICIO DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC X(050)      VALUE
+           'AREA PARA VARIAVEIS AUXILIARES'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-VAR-AUXILIARES.
+           05 WRK-OPCAO                PIC X(002)      VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI10AO - FIM DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       SCREEN SECTION.
+      *----------------------------------------------------------------*
+      *
+       01  TELA-MENU-PRINCIPAL.
+           05 VALUE "MENU PRINCIPAL - CADASTROS"
+                                       BLANK SCREEN      LINE  2 COL  2.
+           05 VALUE "01 - CLIENTES"                      LINE  4 COL  2.
+           05 VALUE "02 - VENDEDORES"                    LINE  5 COL  2.
+           05 VALUE "03 - ATRIBUICAO VENDEDOR X CLIENTE" LINE  6 COL  2.
+           05 VALUE "04 - ENCERRAR"                      LINE  7 COL  2.
+           05 VALUE "DIGITE A OPCAO DESEJADA:"           LINE  9 COL  2.
+           05 OPCAO                                      LINE  9 COL 27
+                                       PIC X(002) TO WRK-OPCAO.
+      *
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 2000-PROCESSAR
+           PERFORM 3000-FINALIZAR
+           .
+      *
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    PROCESSAMENTO PRINCIPAL DO PROGRAMA                         *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 2010-MENU-PRINCIPAL.
+      *
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA MOSTRAR O MENU PRINCIPAL E ROTEAR A OPCAO       *
+      *----------------------------------------------------------------*
+       2010-MENU-PRINCIPAL             SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY TELA-MENU-PRINCIPAL
+           ACCEPT TELA-MENU-PRINCIPAL.
+           EVALUATE WRK-OPCAO
+              WHEN "01"
+                  CALL "HBSI20AO"
+                  PERFORM 2010-MENU-PRINCIPAL
+              WHEN "02"
+                  CALL "HBSI20BO"
+                  PERFORM 2010-MENU-PRINCIPAL
+              WHEN "03"
+                  CALL "HBSI22AO"
+                  PERFORM 2010-MENU-PRINCIPAL
+              WHEN "04"
+                  PERFORM 3000-FINALIZAR
+              WHEN OTHER
+                  PERFORM 2010-MENU-PRINCIPAL
+           END-EVALUATE.
+      *
+      *----------------------------------------------------------------*
+       2010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA FINALIZAR PROCESSAMENTO                         *
+      *----------------------------------------------------------------*
+       3000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           EXIT PROGRAM.
+      *
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
