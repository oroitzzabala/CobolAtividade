@@ -0,0 +1,237 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. HBSI21AO.
+       AUTHOR.     TADEU COSTA DE OLIVEIRA.
+      *================================================================*
+      *           A V A L I A C A O - H B S I S / A M B E V            *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: HBSI21AO                                      *
+      *    PROGRAMADOR.: TADEU COSTA DE OLIVEIRA                       *
+      *    DATA........: 25/03/2019                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....: RELATORIO - LISTAGEM GERAL DE CLIENTES        *
+      *================================================================*
+      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+              SELECT ARQCLI01 ASSIGN   TO UT-S-ARQCLI01
+                        ORGANIZATION   IS INDEXED
+                         ACCESS MODE   IS SEQUENTIAL
+                          RECORD KEY   IS FS-COD-CLI
+                       ALTERNATE KEY   IS FS-CNPJ-CLI
+                           LOCK MODE   IS MANUAL
+                         FILE STATUS   IS WRK-FS-ARQCLI01.
+      *
+              SELECT RELCLI01 ASSIGN   TO UT-S-RELCLI01
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-RELCLI01.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    INPUT  : ARQUIVO ENTRADA - ARQUIVO DE CLIENTES              *
+      *               ORG. DINAMICA - LRECL = 0083                     *
+      *----------------------------------------------------------------*
+      *
+       FD ARQCLI01
+          RECORD CONTAINS 84 CHARACTERS.
+       01 FD-CLIENTE.
+          05 FS-COD-CLI               PIC 9(007).
+          05 FS-CNPJ-CLI              PIC 9(014).
+          05 FS-RAZ-SOCI-CLI          PIC X(040).
+          05 FS-LAT-CLI               PIC S9(003)V9(008).
+          05 FS-LONG-CLI              PIC S9(003)V9(008).
+          05 FS-STATUS-CLI            PIC X(001).
+      *
+      *----------------------------------------------------------------*
+      *    OUTPUT : RELATORIO - LISTAGEM GERAL DE CLIENTES             *
+      *               ORG. SEQUENCIAL - LRECL = 0132                   *
+      *----------------------------------------------------------------*
+      *
+       FD RELCLI01
+          RECORD CONTAINS 132 CHARACTERS.
+       01 REL-LINHA-CLI                PIC X(132).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI21AO - INICIO DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC X(050)      VALUE
+           'AREA PARA VARIAVEIS AUXILIARES'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-AREA-FS.
+           05 WRK-FS-ARQCLI01          PIC X(002)      VALUE "00".
+           05 WRK-FS-RELCLI01          PIC X(002)      VALUE "00".
+      *
+       01  WRK-CONTADORES.
+           05 WRK-TOT-LIDOS            PIC 9(007)      VALUE ZEROS.
+           05 WRK-TOT-LISTADOS         PIC 9(007)      VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+       77 FILLER                       PIC  X(050)     VALUE
+           'AREA PARA LAYOUT DO RELATORIO'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-CAB-01.
+           05 FILLER                   PIC X(032)      VALUE
+              'HBSI21AO - LISTAGEM DE CLIENTES'.
+      *
+       01  WRK-CAB-02.
+           05 FILLER                   PIC X(007)      VALUE 'CODIGO'.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 FILLER                   PIC X(014)      VALUE 'CNPJ'.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 FILLER                   PIC X(040)      VALUE
+              'RAZAO SOCIAL'.
+           05 FILLER                   PIC X(013)      VALUE 'LATITUDE'.
+           05 FILLER                   PIC X(013)      VALUE
+              'LONGITUDE'.
+      *
+       01  WRK-DET-CLI.
+           05 WRK-DET-COD-CLI          PIC ZZZZZZ9.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 WRK-DET-CNPJ-CLI         PIC 99999999999999.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 WRK-DET-RAZ-SOCI-CLI     PIC X(040).
+           05 WRK-DET-LAT-CLI          PIC -ZZ9,99999999.
+           05 FILLER                   PIC X(001)      VALUE SPACES.
+           05 WRK-DET-LONG-CLI         PIC -ZZ9,99999999.
+      *
+       01  WRK-RODAPE-01.
+           05 FILLER                   PIC X(020)      VALUE
+              'TOTAL LIDO.......:'.
+           05 WRK-ROD-TOT-LIDOS        PIC ZZZZZZ9.
+      *
+       01  WRK-RODAPE-02.
+           05 FILLER                   PIC X(020)      VALUE
+              'TOTAL LISTADO....:'.
+           05 WRK-ROD-TOT-LISTADOS     PIC ZZZZZZ9.
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI21AO - FIM DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-INICIAL
+           PERFORM 2000-PROCESSAR
+           PERFORM 3000-FINALIZAR
+           .
+      *
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA DE ABERTURA DE ARQUIVOS E IMPRESSAO DO CABECALHO     *
+      *----------------------------------------------------------------*
+       1000-INICIAL                    SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  ARQCLI01
+           OPEN OUTPUT RELCLI01
+      *
+           WRITE REL-LINHA-CLI         FROM WRK-CAB-01
+           MOVE SPACES                 TO REL-LINHA-CLI
+           WRITE REL-LINHA-CLI
+           WRITE REL-LINHA-CLI         FROM WRK-CAB-02.
+      *
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    PROCESSAMENTO PRINCIPAL DO PROGRAMA                         *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQCLI01 NEXT RECORD
+           PERFORM UNTIL WRK-FS-ARQCLI01 NOT EQUAL "00"
+               ADD 1 TO WRK-TOT-LIDOS
+               PERFORM 2010-IMPRIME-CLI
+               READ ARQCLI01 NEXT RECORD
+           END-PERFORM.
+      *
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA IMPRIMIR UMA LINHA DE DETALHE DO CLIENTE        *
+      *----------------------------------------------------------------*
+       2010-IMPRIME-CLI                SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE FS-COD-CLI              TO WRK-DET-COD-CLI
+           MOVE FS-CNPJ-CLI             TO WRK-DET-CNPJ-CLI
+           MOVE FS-RAZ-SOCI-CLI         TO WRK-DET-RAZ-SOCI-CLI
+           MOVE FS-LAT-CLI              TO WRK-DET-LAT-CLI
+           MOVE FS-LONG-CLI             TO WRK-DET-LONG-CLI
+           WRITE REL-LINHA-CLI          FROM WRK-DET-CLI
+           ADD 1                        TO WRK-TOT-LISTADOS.
+      *
+      *----------------------------------------------------------------*
+       2010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA FINALIZAR PROCESSAMENTO                         *
+      *----------------------------------------------------------------*
+       3000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-TOT-LIDOS           TO WRK-ROD-TOT-LIDOS
+           MOVE WRK-TOT-LISTADOS        TO WRK-ROD-TOT-LISTADOS
+      *
+           MOVE SPACES                  TO REL-LINHA-CLI
+           WRITE REL-LINHA-CLI
+           WRITE REL-LINHA-CLI          FROM WRK-RODAPE-01
+           WRITE REL-LINHA-CLI          FROM WRK-RODAPE-02
+      *
+           CLOSE ARQCLI01
+           CLOSE RELCLI01
+           EXIT PROGRAM.
+      *
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
