@@ -0,0 +1,358 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. HBSI24BO.
+       AUTHOR.     TADEU COSTA DE OLIVEIRA.
+      *================================================================*
+      *           A V A L I A C A O - H B S I S / A M B E V            *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: HBSI24BO                                      *
+      *    PROGRAMADOR.: TADEU COSTA DE OLIVEIRA                       *
+      *    DATA........: 25/03/2019                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....: IMPORTACAO DE VENDEDORES EM LOTE - EXECUCAO   *
+      *                  NAO INTERATIVA CONTRA ARQUIVO FIXO, PARA      *
+      *                  RODAR VIA JCL/AGENDADOR                       *
+      *================================================================*
+      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+              SELECT ARQVEN01 ASSIGN   TO ARQVEN01
+                        ORGANIZATION   IS INDEXED
+                         ACCESS MODE   IS DYNAMIC
+                          RECORD KEY   IS FS-COD-VEN
+                       ALTERNATE KEY   IS FS-CPF-VEN
+                           LOCK MODE   IS MANUAL
+                         FILE STATUS   IS WRK-FS-ARQVEN01.
+      *
+              SELECT ARQIMPVN ASSIGN   TO ARQIMPVN
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-ARQIMPVN.
+      *
+              SELECT ARQREJVN ASSIGN   TO ARQREJVN
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-ARQREJVN.
+      *
+              SELECT ARQCKPVN ASSIGN   TO ARQCKPVN
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-ARQCKPVN.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    I-O    : ARQUIVO MESTRE DE VENDEDORES - ORG. DINAMICA       *
+      *               LRECL = 0083                                     *
+      *----------------------------------------------------------------*
+      *
+       FD ARQVEN01
+          RECORD CONTAINS 84 CHARACTERS.
+       01 FD-VENDEDOR.
+          05 FS-COD-VEN               PIC 9(007).
+          05 FS-CPF-VEN               PIC 9(011).
+          05 FS-NOME-VEN              PIC X(040).
+          05 FS-LAT-VEN               PIC S9(003)V9(008).
+          05 FS-LONG-VEN              PIC S9(003)V9(008).
+          05 FS-STATUS-VEN            PIC X(001).
+      *
+      *----------------------------------------------------------------*
+      *    INPUT  : ARQUIVO DE ENTRADA - CARGA DE VENDEDORES           *
+      *               ORG. SEQUENCIAL - LRECL = 0083                   *
+      *----------------------------------------------------------------*
+      *
+       FD ARQIMPVN
+          RECORD CONTAINS 83 CHARACTERS.
+       01 FD-IMP-VENDEDOR.
+          05 FS-IMP-COD-VEN            PIC 9(007).
+          05 FS-IMP-CPF-VEN            PIC 9(011).
+          05 FS-IMP-NOME-VEN           PIC X(040).
+          05 FS-IMP-LAT-VEN            PIC S9(003)V9(008).
+          05 FS-IMP-LONG-VEN           PIC S9(003)V9(008).
+      *
+      *----------------------------------------------------------------*
+      *    OUTPUT : ARQUIVO DE REJEITOS DA IMPORTACAO                  *
+      *               ORG. SEQUENCIAL - LRECL = 0111                   *
+      *----------------------------------------------------------------*
+      *
+       FD ARQREJVN
+          RECORD CONTAINS 111 CHARACTERS.
+       01 FD-REJ-VENDEDOR.
+          05 FS-REJ-COD-VEN            PIC 9(007).
+          05 FS-REJ-CPF-VEN            PIC 9(011).
+          05 FS-REJ-NOME-VEN           PIC X(040).
+          05 FS-REJ-LAT-VEN            PIC S9(003)V9(008).
+          05 FS-REJ-LONG-VEN           PIC S9(003)V9(008).
+          05 FS-REJ-COD-MOTIVO         PIC 9(001).
+          05 FS-REJ-DESC-MOTIVO        PIC X(030).
+      *
+      *----------------------------------------------------------------*
+      *    I-O    : ARQUIVO DE CHECKPOINT DA IMPORTACAO                *
+      *               ORG. SEQUENCIAL - LRECL = 0007                   *
+      *----------------------------------------------------------------*
+      *
+       FD ARQCKPVN
+          RECORD CONTAINS 7 CHARACTERS.
+       01 FD-CKP-VENDEDOR.
+          05 FS-CKP-QTD-PROC-VEN       PIC 9(007).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI24BO - INICIO DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC X(050)      VALUE
+           'AREA PARA VARIAVEIS AUXILIARES'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-VAR-AUXILIARES.
+           05 WRK-QTD-LIDO-VEN          PIC 9(007)      VALUE ZEROS.
+           05 WRK-QTD-CKP-VEN           PIC 9(007)      VALUE ZEROS.
+           05 WRK-QTD-DESDE-CKP-VEN     PIC 9(007)      VALUE ZEROS.
+           05 WRK-INTERVALO-CKP-VEN     PIC 9(003)      VALUE 010.
+      *
+       01  WRK-AREA-FS.
+           05 WRK-FS-ARQIMPVN          PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQVEN01          PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQREJVN          PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQCKPVN          PIC X(002)      VALUE "00".
+      *
+      *----------------------------------------------------------------*
+       77 FILLER                       PIC  X(050)     VALUE
+           'AREA PARA LAYOUT ENTRADA'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-AREA-ARQVEN01.
+           05 WRK-COD-VEN              PIC 9(007).
+           05 WRK-CPF-VEN              PIC 9(011).
+           05 WRK-NOME-VEN             PIC X(040).
+           05 WRK-LAT-VEN              PIC S9(003)V9(008).
+           05 WRK-LONG-VEN             PIC S9(003)V9(008).
+      *
+       01 LKS-PARM.
+           05 LKS-COMPRIMENTO            PIC S9(04) COMP.
+           05 LKS-NUMERO-I               PIC 9(015).
+           05 FILLER                     PIC X(001).
+           05 LKS-NUMERO-F               PIC 9(015).
+           05 FILLER                     PIC X(001).
+           05 LKS-TIPO-CALCULO           PIC X(003).
+           05 FILLER                     PIC X(001).
+           05 LKS-ACAO                   PIC X(001).
+           05 LKS-RETORNO                PIC 9(001).
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI24BO - FIM DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-INICIAL
+           PERFORM 2410-IMPORTAR-VEN
+           PERFORM 3000-FINALIZAR
+           .
+      *
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA DE ABERTURA DO JOB - MENSAGEM PARA O LOG DO JCL      *
+      *----------------------------------------------------------------*
+       1000-INICIAL                    SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "HBSI24BO - INICIO DA IMPORTACAO EM LOTE DE VENDED"
+           "ORES"
+           .
+      *
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA IMPORTAR OS VENDEDORES DE ARQIMPVN P/ ARQVEN01 *
+      *----------------------------------------------------------------*
+       2410-IMPORTAR-VEN               SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 2415-LE-CHECKPOINT-VEN
+           OPEN INPUT ARQIMPVN
+      *
+           IF WRK-FS-ARQIMPVN EQUAL ZEROS
+               OPEN I-O ARQVEN01
+               IF WRK-QTD-CKP-VEN GREATER ZEROS
+                   OPEN EXTEND ARQREJVN
+               ELSE
+                   OPEN OUTPUT ARQREJVN
+               END-IF
+               MOVE ZEROS               TO WRK-QTD-LIDO-VEN
+               MOVE ZEROS               TO WRK-QTD-DESDE-CKP-VEN
+      *
+               PERFORM UNTIL WRK-FS-ARQIMPVN NOT EQUAL ZEROS
+                   READ ARQIMPVN
+                   IF WRK-FS-ARQIMPVN EQUAL ZEROS
+                       ADD 1 TO WRK-QTD-LIDO-VEN
+                       IF WRK-QTD-LIDO-VEN GREATER WRK-QTD-CKP-VEN
+                           MOVE FD-IMP-VENDEDOR
+                                       TO WRK-AREA-ARQVEN01
+                           MOVE WRK-CPF-VEN
+                                       TO LKS-NUMERO-I
+                           MOVE WRK-AREA-ARQVEN01
+                                       TO FD-VENDEDOR
+                           MOVE "A"    TO FS-STATUS-VEN
+                           MOVE 'CPF'  TO LKS-TIPO-CALCULO
+                           MOVE 'V'    TO LKS-ACAO
+                           MOVE ZEROS  TO LKS-RETORNO
+                           MOVE ZEROS  TO LKS-NUMERO-F
+      *
+                           CALL "HBSI30AO" USING LKS-PARM
+      *
+                           IF LKS-RETORNO EQUAL ZEROS
+                               WRITE FD-VENDEDOR
+                               IF WRK-FS-ARQVEN01 NOT EQUAL "00"
+                                   MOVE 9 TO FS-REJ-COD-MOTIVO
+                                   MOVE "VENDEDOR DUPLICADO"
+                                        TO FS-REJ-DESC-MOTIVO
+                                   PERFORM 2420-GRAVA-REJEITO-VEN
+                               END-IF
+                           ELSE
+                               MOVE LKS-RETORNO
+                                        TO FS-REJ-COD-MOTIVO
+                               MOVE "CPF INVALIDO"
+                                        TO FS-REJ-DESC-MOTIVO
+                               PERFORM 2420-GRAVA-REJEITO-VEN
+                           END-IF
+                           PERFORM 2430-ATUALIZA-CHECKPOINT-VEN
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE ARQVEN01
+               CLOSE ARQREJVN
+               MOVE ZEROS               TO FS-CKP-QTD-PROC-VEN
+               PERFORM 2440-GRAVA-CHECKPOINT-VEN
+           END-IF
+      *
+           CLOSE ARQIMPVN.
+      *
+      *----------------------------------------------------------------*
+       2410-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR UM REGISTRO REJEITADO NA IMPORTACAO      *
+      *----------------------------------------------------------------*
+       2420-GRAVA-REJEITO-VEN          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-COD-VEN            TO FS-REJ-COD-VEN
+           MOVE WRK-CPF-VEN            TO FS-REJ-CPF-VEN
+           MOVE WRK-NOME-VEN           TO FS-REJ-NOME-VEN
+           MOVE WRK-LAT-VEN            TO FS-REJ-LAT-VEN
+           MOVE WRK-LONG-VEN           TO FS-REJ-LONG-VEN
+           WRITE FD-REJ-VENDEDOR.
+      *
+      *----------------------------------------------------------------*
+       2420-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA LER O PONTO DE RETOMADA DA ULTIMA IMPORTACAO    *
+      *----------------------------------------------------------------*
+       2415-LE-CHECKPOINT-VEN          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                   TO WRK-QTD-CKP-VEN
+           OPEN INPUT ARQCKPVN
+           IF WRK-FS-ARQCKPVN EQUAL ZEROS
+               READ ARQCKPVN
+               IF WRK-FS-ARQCKPVN EQUAL ZEROS
+                   MOVE FS-CKP-QTD-PROC-VEN TO WRK-QTD-CKP-VEN
+               END-IF
+               CLOSE ARQCKPVN
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2415-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA ATUALIZAR O CHECKPOINT A CADA INTERVALO DE      *
+      *    REGISTROS PROCESSADOS                                       *
+      *----------------------------------------------------------------*
+       2430-ATUALIZA-CHECKPOINT-VEN    SECTION.
+      *----------------------------------------------------------------*
+      *
+           ADD 1 TO WRK-QTD-DESDE-CKP-VEN
+           IF WRK-QTD-DESDE-CKP-VEN NOT LESS
+                                     WRK-INTERVALO-CKP-VEN
+               MOVE WRK-QTD-LIDO-VEN     TO FS-CKP-QTD-PROC-VEN
+               PERFORM 2440-GRAVA-CHECKPOINT-VEN
+               MOVE ZEROS                TO WRK-QTD-DESDE-CKP-VEN
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2430-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR O ARQUIVO DE CHECKPOINT DA IMPORTACAO    *
+      *----------------------------------------------------------------*
+       2440-GRAVA-CHECKPOINT-VEN       SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQCKPVN
+           WRITE FD-CKP-VENDEDOR
+           CLOSE ARQCKPVN.
+      *
+      *----------------------------------------------------------------*
+       2440-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA DE ENCERRAMENTO DO JOB - MENSAGEM PARA O LOG DO JCL  *
+      *----------------------------------------------------------------*
+       3000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "HBSI24BO - FIM DA IMPORTACAO EM LOTE DE VENDEDORES"
+           EXIT PROGRAM.
+      *
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
