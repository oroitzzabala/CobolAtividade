@@ -0,0 +1,312 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. HBSI25BO.
+       AUTHOR.     TADEU COSTA DE OLIVEIRA.
+      *================================================================*
+      *           A V A L I A C A O - H B S I S / A M B E V            *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: HBSI25BO                                      *
+      *    PROGRAMADOR.: TADEU COSTA DE OLIVEIRA                       *
+      *    DATA........: 25/03/2019                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....: RELATORIO - RECONCILIACAO DA CARGA DE         *
+      *                  VENDEDORES CONTRA O CADASTRO ANTES DE         *
+      *                  IMPORTAR                                      *
+      *================================================================*
+      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+              SELECT ARQIMPVN ASSIGN   TO UT-S-ARQIMPVN
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-ARQIMPVN.
+      *
+              SELECT ARQVEN01 ASSIGN   TO UT-S-ARQVEN01
+                        ORGANIZATION   IS INDEXED
+                         ACCESS MODE   IS DYNAMIC
+                          RECORD KEY   IS FS-COD-VEN
+                       ALTERNATE KEY   IS FS-CPF-VEN
+                           LOCK MODE   IS MANUAL
+                         FILE STATUS   IS WRK-FS-ARQVEN01.
+      *
+              SELECT RELRECVN ASSIGN   TO UT-S-RELRECVN
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-RELRECVN.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    INPUT  : ARQUIVO DE ENTRADA - CARGA DE VENDEDORES           *
+      *               ORG. SEQUENCIAL - LRECL = 0083                   *
+      *----------------------------------------------------------------*
+      *
+       FD ARQIMPVN
+          RECORD CONTAINS 83 CHARACTERS.
+       01 FD-IMP-VENDEDOR.
+          05 FS-IMP-COD-VEN            PIC 9(007).
+          05 FS-IMP-CPF-VEN            PIC 9(011).
+          05 FS-IMP-NOME-VEN           PIC X(040).
+          05 FS-IMP-LAT-VEN            PIC S9(003)V9(008).
+          05 FS-IMP-LONG-VEN           PIC S9(003)V9(008).
+      *
+      *----------------------------------------------------------------*
+      *    INPUT  : ARQUIVO CADASTRO - ARQUIVO DE VENDEDORES           *
+      *               ORG. DINAMICA - LRECL = 0083                     *
+      *----------------------------------------------------------------*
+      *
+       FD ARQVEN01
+          RECORD CONTAINS 84 CHARACTERS.
+       01 FD-VENDEDOR.
+          05 FS-COD-VEN               PIC 9(007).
+          05 FS-CPF-VEN               PIC 9(011).
+          05 FS-NOME-VEN              PIC X(040).
+          05 FS-LAT-VEN               PIC S9(003)V9(008).
+          05 FS-LONG-VEN              PIC S9(003)V9(008).
+          05 FS-STATUS-VEN            PIC X(001).
+      *
+      *----------------------------------------------------------------*
+      *    OUTPUT : RELATORIO - RECONCILIACAO DA CARGA DE VENDEDORES   *
+      *               ORG. SEQUENCIAL - LRECL = 0132                   *
+      *----------------------------------------------------------------*
+      *
+       FD RELRECVN
+          RECORD CONTAINS 132 CHARACTERS.
+       01 REL-LINHA-RECVN               PIC X(132).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI25BO - INICIO DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC X(050)      VALUE
+           'AREA PARA VARIAVEIS AUXILIARES'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-AREA-FS.
+           05 WRK-FS-ARQIMPVN          PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQVEN01          PIC X(002)      VALUE "00".
+           05 WRK-FS-RELRECVN          PIC X(002)      VALUE "00".
+      *
+       01  WRK-CONTADORES.
+           05 WRK-TOT-LIDOS            PIC 9(007)      VALUE ZEROS.
+           05 WRK-TOT-NOVOS            PIC 9(007)      VALUE ZEROS.
+           05 WRK-TOT-EXATOS           PIC 9(007)      VALUE ZEROS.
+           05 WRK-TOT-CONFLITOS        PIC 9(007)      VALUE ZEROS.
+      *
+       01  WRK-VAR-AUXILIARES.
+           05 WRK-SITUACAO-VEN         PIC X(010)      VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+       77 FILLER                       PIC  X(050)     VALUE
+           'AREA PARA LAYOUT DO RELATORIO'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-CAB-01.
+           05 FILLER                   PIC X(050)      VALUE
+              'HBSI25BO - RECONCILIACAO DA CARGA DE VENDEDORES'.
+      *
+       01  WRK-CAB-02.
+           05 FILLER                   PIC X(007)      VALUE 'CODIGO'.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 FILLER                   PIC X(011)      VALUE 'CPF'.
+           05 FILLER                   PIC X(005)      VALUE SPACES.
+           05 FILLER                   PIC X(040)      VALUE
+              'NOME DO ARQUIVO DE CARGA'.
+           05 FILLER                   PIC X(010)      VALUE 'SITUACAO'.
+           05 FILLER                   PIC X(007)      VALUE 'COD.EXI'.
+           05 FILLER                   PIC X(040)      VALUE
+              'NOME JA CADASTRADO'.
+      *
+       01  WRK-DET-RECVN.
+           05 WRK-DET-COD-IMP-VEN      PIC ZZZZZZ9.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 WRK-DET-CPF-IMP-VEN      PIC 99999999999.
+           05 FILLER                   PIC X(005)      VALUE SPACES.
+           05 WRK-DET-NOME-IMP-VEN     PIC X(040).
+           05 WRK-DET-SITUACAO-VEN     PIC X(010).
+           05 WRK-DET-COD-EXI-VEN      PIC ZZZZZZ9.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 WRK-DET-NOME-EXI-VEN     PIC X(040).
+      *
+       01  WRK-RODAPE-01.
+           05 FILLER                   PIC X(020)      VALUE
+              'TOTAL LIDO.......:'.
+           05 WRK-ROD-TOT-LIDOS        PIC ZZZZZZ9.
+      *
+       01  WRK-RODAPE-02.
+           05 FILLER                   PIC X(020)      VALUE
+              'TOTAL NOVOS......:'.
+           05 WRK-ROD-TOT-NOVOS        PIC ZZZZZZ9.
+      *
+       01  WRK-RODAPE-03.
+           05 FILLER                   PIC X(020)      VALUE
+              'TOTAL EXATOS.....:'.
+           05 WRK-ROD-TOT-EXATOS       PIC ZZZZZZ9.
+      *
+       01  WRK-RODAPE-04.
+           05 FILLER                   PIC X(020)      VALUE
+              'TOTAL CONFLITOS..:'.
+           05 WRK-ROD-TOT-CONFLITOS    PIC ZZZZZZ9.
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI25BO - FIM DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-INICIAL
+           PERFORM 2000-PROCESSAR
+           PERFORM 3000-FINALIZAR
+           .
+      *
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA DE ABERTURA DE ARQUIVOS E IMPRESSAO DO CABECALHO     *
+      *----------------------------------------------------------------*
+       1000-INICIAL                    SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  ARQIMPVN
+           OPEN INPUT  ARQVEN01
+           OPEN OUTPUT RELRECVN
+      *
+           WRITE REL-LINHA-RECVN       FROM WRK-CAB-01
+           MOVE SPACES                 TO REL-LINHA-RECVN
+           WRITE REL-LINHA-RECVN
+           WRITE REL-LINHA-RECVN       FROM WRK-CAB-02.
+      *
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    PROCESSAMENTO PRINCIPAL DO PROGRAMA                         *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQIMPVN NEXT RECORD
+           PERFORM UNTIL WRK-FS-ARQIMPVN NOT EQUAL "00"
+               ADD 1 TO WRK-TOT-LIDOS
+               PERFORM 2010-CLASSIFICA-VEN
+               PERFORM 2020-IMPRIME-RECVN
+               READ ARQIMPVN NEXT RECORD
+           END-PERFORM.
+      *
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA CLASSIFICAR O VENDEDOR DA CARGA CONTRA O        *
+      *    CADASTRO EXISTENTE, PELO CPF                                 *
+      *----------------------------------------------------------------*
+       2010-CLASSIFICA-VEN             SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE WRK-DET-COD-EXI-VEN
+                      WRK-DET-NOME-EXI-VEN
+      *
+           MOVE FS-IMP-CPF-VEN          TO FS-CPF-VEN
+           READ ARQVEN01                KEY IS FS-CPF-VEN
+           IF WRK-FS-ARQVEN01 NOT EQUAL "00"
+               MOVE "NOVO"               TO WRK-SITUACAO-VEN
+               ADD 1                     TO WRK-TOT-NOVOS
+           ELSE
+               MOVE FS-COD-VEN           TO WRK-DET-COD-EXI-VEN
+               MOVE FS-NOME-VEN          TO WRK-DET-NOME-EXI-VEN
+               IF FS-NOME-VEN EQUAL FS-IMP-NOME-VEN
+                   MOVE "EXATO"          TO WRK-SITUACAO-VEN
+                   ADD 1                 TO WRK-TOT-EXATOS
+               ELSE
+                   MOVE "CONFLITO"       TO WRK-SITUACAO-VEN
+                   ADD 1                 TO WRK-TOT-CONFLITOS
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA IMPRIMIR UMA LINHA DE DETALHE DA RECONCILIACAO  *
+      *----------------------------------------------------------------*
+       2020-IMPRIME-RECVN              SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE FS-IMP-COD-VEN          TO WRK-DET-COD-IMP-VEN
+           MOVE FS-IMP-CPF-VEN          TO WRK-DET-CPF-IMP-VEN
+           MOVE FS-IMP-NOME-VEN         TO WRK-DET-NOME-IMP-VEN
+           MOVE WRK-SITUACAO-VEN        TO WRK-DET-SITUACAO-VEN
+           WRITE REL-LINHA-RECVN        FROM WRK-DET-RECVN.
+      *
+      *----------------------------------------------------------------*
+       2020-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA FINALIZAR PROCESSAMENTO                         *
+      *----------------------------------------------------------------*
+       3000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-TOT-LIDOS           TO WRK-ROD-TOT-LIDOS
+           MOVE WRK-TOT-NOVOS           TO WRK-ROD-TOT-NOVOS
+           MOVE WRK-TOT-EXATOS          TO WRK-ROD-TOT-EXATOS
+           MOVE WRK-TOT-CONFLITOS       TO WRK-ROD-TOT-CONFLITOS
+      *
+           MOVE SPACES                  TO REL-LINHA-RECVN
+           WRITE REL-LINHA-RECVN
+           WRITE REL-LINHA-RECVN        FROM WRK-RODAPE-01
+           WRITE REL-LINHA-RECVN        FROM WRK-RODAPE-02
+           WRITE REL-LINHA-RECVN        FROM WRK-RODAPE-03
+           WRITE REL-LINHA-RECVN        FROM WRK-RODAPE-04
+      *
+           CLOSE ARQIMPVN
+           CLOSE ARQVEN01
+           CLOSE RELRECVN
+           EXIT PROGRAM.
+      *
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
