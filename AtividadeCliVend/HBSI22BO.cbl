@@ -0,0 +1,295 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. HBSI22BO.
+       AUTHOR.     TADEU COSTA DE OLIVEIRA.
+      *================================================================*
+      *           A V A L I A C A O - H B S I S / A M B E V            *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: HBSI22BO                                      *
+      *    PROGRAMADOR.: TADEU COSTA DE OLIVEIRA                       *
+      *    DATA........: 25/03/2019                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....: RELATORIO DE COBERTURA POR VENDEDOR           *
+      *================================================================*
+      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+              SELECT ARQVENCLI ASSIGN  TO UT-S-ARQVENCLI
+                        ORGANIZATION   IS INDEXED
+                         ACCESS MODE   IS SEQUENTIAL
+                          RECORD KEY   IS FS-CHAVE-VENCLI
+                       ALTERNATE KEY   IS FS-COD-CLI-VC
+                                          WITH DUPLICATES
+                           LOCK MODE   IS MANUAL
+                         FILE STATUS   IS WRK-FS-ARQVENCLI.
+      *
+              SELECT ARQVEN01 ASSIGN   TO UT-S-ARQVEN01
+                        ORGANIZATION   IS INDEXED
+                         ACCESS MODE   IS DYNAMIC
+                          RECORD KEY   IS FS-COD-VEN
+                       ALTERNATE KEY   IS FS-CPF-VEN
+                           LOCK MODE   IS MANUAL
+                         FILE STATUS   IS WRK-FS-ARQVEN01.
+      *
+              SELECT ARQCLI01 ASSIGN   TO UT-S-ARQCLI01
+                        ORGANIZATION   IS INDEXED
+                         ACCESS MODE   IS DYNAMIC
+                          RECORD KEY   IS FS-COD-CLI
+                       ALTERNATE KEY   IS FS-CNPJ-CLI
+                           LOCK MODE   IS MANUAL
+                         FILE STATUS   IS WRK-FS-ARQCLI01.
+      *
+              SELECT RELVENCLI ASSIGN  TO UT-S-RELVENCLI
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-RELVENCLI.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    INPUT  : ARQUIVO DE ATRIBUICAO VENDEDOR X CLIENTE           *
+      *               ORG. DINAMICA - LRECL = 0014                     *
+      *----------------------------------------------------------------*
+      *
+       FD ARQVENCLI
+          RECORD CONTAINS 14 CHARACTERS.
+       01 FD-VENCLI.
+          05 FS-CHAVE-VENCLI.
+             10 FS-COD-VEN-VC      PIC 9(007).
+             10 FS-COD-CLI-VC      PIC 9(007).
+      *
+      *----------------------------------------------------------------*
+      *    INPUT  : ARQUIVO DE VENDEDORES - ORG. DINAMICA LRECL=0083   *
+      *----------------------------------------------------------------*
+      *
+       FD ARQVEN01
+          RECORD CONTAINS 84 CHARACTERS.
+       01 FD-VENDEDOR.
+          05 FS-COD-VEN               PIC 9(007).
+          05 FS-CPF-VEN               PIC 9(011).
+          05 FS-NOME-VEN              PIC X(040).
+          05 FS-LAT-VEN               PIC S9(003)V9(008).
+          05 FS-LONG-VEN              PIC S9(003)V9(008).
+          05 FS-STATUS-VEN            PIC X(001).
+      *
+      *----------------------------------------------------------------*
+      *    INPUT  : ARQUIVO DE CLIENTES - ORG. DINAMICA LRECL=0083     *
+      *----------------------------------------------------------------*
+      *
+       FD ARQCLI01
+          RECORD CONTAINS 84 CHARACTERS.
+       01 FD-CLIENTE.
+          05 FS-COD-CLI               PIC 9(007).
+          05 FS-CNPJ-CLI              PIC 9(014).
+          05 FS-RAZ-SOCI-CLI          PIC X(040).
+          05 FS-LAT-CLI               PIC S9(003)V9(008).
+          05 FS-LONG-CLI              PIC S9(003)V9(008).
+          05 FS-STATUS-CLI            PIC X(001).
+      *
+      *----------------------------------------------------------------*
+      *    OUTPUT : RELATORIO - COBERTURA POR VENDEDOR                 *
+      *               ORG. SEQUENCIAL - LRECL = 0132                   *
+      *----------------------------------------------------------------*
+      *
+       FD RELVENCLI
+          RECORD CONTAINS 132 CHARACTERS.
+       01 REL-LINHA-VENCLI             PIC X(132).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI22BO - INICIO DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC X(050)      VALUE
+           'AREA PARA VARIAVEIS AUXILIARES'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-AREA-FS.
+           05 WRK-FS-ARQVENCLI         PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQVEN01          PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQCLI01          PIC X(002)      VALUE "00".
+           05 WRK-FS-RELVENCLI         PIC X(002)      VALUE "00".
+      *
+       01  WRK-VAR-AUXILIARES.
+           05 WRK-COD-VEN-ANT          PIC 9(007)      VALUE ZEROS.
+           05 WRK-PRIMEIRO-VEN         PIC X(001)      VALUE "S".
+      *
+      *----------------------------------------------------------------*
+       77 FILLER                       PIC  X(050)     VALUE
+           'AREA PARA LAYOUT DO RELATORIO'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-CAB-01.
+           05 FILLER                   PIC X(040)      VALUE
+              'HBSI22BO - COBERTURA POR VENDEDOR'.
+      *
+       01  WRK-DET-VEN.
+           05 FILLER                   PIC X(010)      VALUE
+              'VENDEDOR: '.
+           05 WRK-DET-COD-VEN          PIC ZZZZZZ9.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 WRK-DET-NOME-VEN         PIC X(040).
+      *
+       01  WRK-DET-CLI.
+           05 FILLER                   PIC X(010)      VALUE SPACES.
+           05 WRK-DET-COD-CLI          PIC ZZZZZZ9.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 WRK-DET-RAZ-SOCI-CLI     PIC X(040).
+      *
+       01  WRK-MSG-CLI-INVAL.
+           05 FILLER                   PIC X(010)      VALUE SPACES.
+           05 WRK-MSG-COD-CLI          PIC ZZZZZZ9.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 FILLER                   PIC X(030)      VALUE
+              'CLIENTE NAO CADASTRADO'.
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI22BO - FIM DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-INICIAL
+           PERFORM 2000-PROCESSAR
+           PERFORM 3000-FINALIZAR
+           .
+      *
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA DE ABERTURA DE ARQUIVOS E IMPRESSAO DO CABECALHO     *
+      *----------------------------------------------------------------*
+       1000-INICIAL                    SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  ARQVENCLI
+           OPEN INPUT  ARQVEN01
+           OPEN INPUT  ARQCLI01
+           OPEN OUTPUT RELVENCLI
+      *
+           WRITE REL-LINHA-VENCLI      FROM WRK-CAB-01
+           MOVE SPACES                 TO REL-LINHA-VENCLI
+           WRITE REL-LINHA-VENCLI.
+      *
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    PROCESSAMENTO PRINCIPAL DO PROGRAMA - QUEBRA POR VENDEDOR   *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQVENCLI NEXT RECORD
+           PERFORM UNTIL WRK-FS-ARQVENCLI NOT EQUAL "00"
+               IF WRK-PRIMEIRO-VEN EQUAL "S"
+                   OR FS-COD-VEN-VC NOT EQUAL WRK-COD-VEN-ANT
+                   PERFORM 2010-IMPRIME-VEN
+               END-IF
+               PERFORM 2020-IMPRIME-CLI
+               READ ARQVENCLI NEXT RECORD
+           END-PERFORM.
+      *
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA IMPRIMIR A LINHA DE QUEBRA DO VENDEDOR          *
+      *----------------------------------------------------------------*
+       2010-IMPRIME-VEN                SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE "N"                    TO WRK-PRIMEIRO-VEN
+           MOVE FS-COD-VEN-VC          TO WRK-COD-VEN-ANT
+                                          FS-COD-VEN
+                                          WRK-DET-COD-VEN
+           READ ARQVEN01                  KEY IS FS-COD-VEN
+           IF WRK-FS-ARQVEN01 EQUAL "00"
+               MOVE FS-NOME-VEN        TO WRK-DET-NOME-VEN
+           ELSE
+               MOVE SPACES             TO WRK-DET-NOME-VEN
+           END-IF
+           MOVE SPACES                 TO REL-LINHA-VENCLI
+           WRITE REL-LINHA-VENCLI
+           WRITE REL-LINHA-VENCLI      FROM WRK-DET-VEN.
+      *
+      *----------------------------------------------------------------*
+       2010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA IMPRIMIR O CLIENTE COBERTO PELO VENDEDOR        *
+      *----------------------------------------------------------------*
+       2020-IMPRIME-CLI                SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE FS-COD-CLI-VC          TO FS-COD-CLI
+           READ ARQCLI01                  KEY IS FS-COD-CLI
+           IF WRK-FS-ARQCLI01 EQUAL "00"
+               MOVE FS-COD-CLI         TO WRK-DET-COD-CLI
+               MOVE FS-RAZ-SOCI-CLI    TO WRK-DET-RAZ-SOCI-CLI
+               WRITE REL-LINHA-VENCLI  FROM WRK-DET-CLI
+           ELSE
+               MOVE FS-COD-CLI-VC      TO WRK-MSG-COD-CLI
+               WRITE REL-LINHA-VENCLI  FROM WRK-MSG-CLI-INVAL
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2020-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA FINALIZAR PROCESSAMENTO                         *
+      *----------------------------------------------------------------*
+       3000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQVENCLI
+           CLOSE ARQVEN01
+           CLOSE ARQCLI01
+           CLOSE RELVENCLI
+           EXIT PROGRAM.
+      *
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
