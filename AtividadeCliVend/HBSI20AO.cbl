@@ -38,11 +38,21 @@
                            LOCK MODE   IS MANUAL
                          FILE STATUS   IS WRK-FS-ARQCLI01.
       *
-              SELECT ARQIMPCL ASSIGN   TO UT-S-ARQIMPCL
+              SELECT ARQIMPCL ASSIGN   TO WRK-ARQ-IMP
                         ORGANIZATION   IS SEQUENTIAL
                          ACCESS MODE   IS SEQUENTIAL
                          FILE STATUS   IS WRK-FS-ARQIMPCL.
-      
+      *
+              SELECT ARQREJCL ASSIGN   TO UT-S-ARQREJCL
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-ARQREJCL.
+      *
+              SELECT ARQCKPCL ASSIGN   TO UT-S-ARQCKPCL
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-ARQCKPCL.
+
       *================================================================*
        DATA                            DIVISION.
       *================================================================*
@@ -57,13 +67,14 @@
       *----------------------------------------------------------------*
       *
        FD ARQCLI01
-          RECORD CONTAINS 83 CHARACTERS.
+          RECORD CONTAINS 84 CHARACTERS.
        01 FD-CLIENTE.
           05 FS-COD-CLI               PIC 9(007).
           05 FS-CNPJ-CLI              PIC 9(014).
           05 FS-RAZ-SOCI-CLI          PIC X(040).
           05 FS-LAT-CLI               PIC S9(003)V9(008).
           05 FS-LONG-CLI              PIC S9(003)V9(008).
+          05 FS-STATUS-CLI            PIC X(001).
       *
        FD ARQIMPCL
           RECORD CONTAINS 83 CHARACTERS.
@@ -73,6 +84,22 @@
           05 FS-IMP-RAZ-SOCI-CLI       PIC X(040).
           05 FS-IMP-LAT-CLI            PIC S9(003)V9(008).
           05 FS-IMP-LONG-CLI           PIC S9(003)V9(008).
+      *
+       FD ARQREJCL
+          RECORD CONTAINS 114 CHARACTERS.
+       01 FD-REJ-CLIENTE.
+          05 FS-REJ-COD-CLI            PIC 9(007).
+          05 FS-REJ-CNPJ-CLI           PIC 9(014).
+          05 FS-REJ-RAZ-SOCI-CLI       PIC X(040).
+          05 FS-REJ-LAT-CLI            PIC S9(003)V9(008).
+          05 FS-REJ-LONG-CLI           PIC S9(003)V9(008).
+          05 FS-REJ-COD-MOTIVO         PIC 9(001).
+          05 FS-REJ-DESC-MOTIVO        PIC X(030).
+      *
+       FD ARQCKPCL
+          RECORD CONTAINS 7 CHARACTERS.
+       01 FD-CKP-CLIENTE.
+          05 FS-CKP-QTD-PROC-CLI       PIC 9(007).
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
@@ -92,11 +119,28 @@
            05 WRK-OPCAO                PIC X(002)      VALUE SPACES.
            05 WRK-SIM-NAO              PIC X(001)      VALUE SPACES.    
            05 WRK-COD-CLI-BUSC         PIC 9(007)      VALUE ZEROS.
+           05 WRK-RAZ-SOCI-BUSC        PIC X(040)      VALUE SPACES.
+           05 WRK-LEN-BUSC-CLI         PIC 9(002)      VALUE ZEROS.
+           05 WRK-CLI-ENCONTRADO       PIC X(001)      VALUE "N".
            05 WRK-ARQ-IMP                PIC X(020)      VALUE SPACES.
-           
+           05 WRK-QTD-LIDO-CLI          PIC 9(007)      VALUE ZEROS.
+           05 WRK-QTD-CKP-CLI           PIC 9(007)      VALUE ZEROS.
+           05 WRK-QTD-DESDE-CKP-CLI     PIC 9(007)      VALUE ZEROS.
+           05 WRK-INTERVALO-CKP-CLI     PIC 9(003)      VALUE 010.
+           05 WRK-LAT-MIN-CLI           PIC S9(003)V9(008)
+                                              VALUE -034,00000000.
+           05 WRK-LAT-MAX-CLI           PIC S9(003)V9(008)
+                                              VALUE  006,00000000.
+           05 WRK-LONG-MIN-CLI          PIC S9(003)V9(008)
+                                              VALUE -075,00000000.
+           05 WRK-LONG-MAX-CLI          PIC S9(003)V9(008)
+                                              VALUE -032,00000000.
+
        01  WRK-AREA-FS.
            05 WRK-FS-ARQIMPCL          PIC X(002)      VALUE "00".
            05 WRK-FS-ARQCLI01          PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQREJCL          PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQCKPCL          PIC X(002)      VALUE "00".
       *
       *----------------------------------------------------------------*
        77 FILLER                       PIC  X(050)     VALUE
@@ -111,11 +155,15 @@
            05 WRK-LONG-CLI             PIC S9(003)V9(008).
       *
        01 LKS-PARM.
-           05 LKS-NUMERO-I               PIC 9(014).
-           05 LKS-NUMERO-F               PIC 9(014).
+           05 LKS-COMPRIMENTO            PIC S9(04) COMP.
+           05 LKS-NUMERO-I               PIC 9(015).
+           05 FILLER                     PIC X(001).
+           05 LKS-NUMERO-F               PIC 9(015).
+           05 FILLER                     PIC X(001).
            05 LKS-TIPO-CALCULO           PIC X(003).
+           05 FILLER                     PIC X(001).
            05 LKS-ACAO                   PIC X(001).
-           05 LKS-RETORNO                PIC 9(001).    
+           05 LKS-RETORNO                PIC 9(001).
       *
       *----------------------------------------------------------------*
        01  FILLER                      PIC  X(050)     VALUE
@@ -134,8 +182,9 @@
            05 VALUE "03 - EXCLUIR"                       LINE  6 COL  2.
            05 VALUE "04 - IMPORTAR"                      LINE  7 COL  2.
            05 VALUE "05 - RETORNAR AO MENU ANTERIOR"     LINE  8 COL  2.
-           05 VALUE "DIGITE A OPCAO DESEJADA:"           LINE 10 COL  2.
-           05 OPCAO                                      LINE 10 COL 27
+           05 VALUE "06 - REATIVAR"                      LINE  9 COL  2.
+           05 VALUE "DIGITE A OPCAO DESEJADA:"           LINE 11 COL  2.
+           05 OPCAO                                      LINE 11 COL 27
                                        PIC X(002) TO WRK-OPCAO.
       *
        01  TELA-ADD-CLIENTE.
@@ -167,25 +216,40 @@
                                        BLANK SCREEN      LINE  2 COL  2.
            05 VALUE "CODIGO.......:"                     LINE  4 COL  2.
            05 CODIGO-CLI                                 LINE  4 COL 17
-                                       PIC 9(007) TO WRK-COD-CLI.
+                                       PIC 9(007) FROM WRK-COD-CLI.
            05 VALUE "CNPJ.........:"                     LINE  5 COL  2.
            05 CNPJ-CLI                                   LINE  5 COL 17
-                                       PIC 9(014) TO WRK-CNPJ-CLI.
+                                       PIC 9(014) FROM WRK-CNPJ-CLI
+                                                     TO WRK-CNPJ-CLI.
            05 VALUE "RAZAO SOCIAL.:"                     LINE  6 COL  2.
            05 RAZAO-CLI                                  LINE  6 COL 17
-                                       PIC X(040) TO WRK-RAZ-SOCI-CLI.
+                                       PIC X(040) FROM WRK-RAZ-SOCI-CLI
+                                                    TO WRK-RAZ-SOCI-CLI.
            05 VALUE "LATITUDE.....:"                     LINE  7 COL  2.
            05 LATITUDE-CLI                               LINE  7 COL 17
-                                       PIC S9(003)V9(008) TO
-                                                            WRK-LAT-CLI.
+                                       PIC S9(003)V9(008) FROM
+                                                           WRK-LAT-CLI
+                                                           TO
+                                                           WRK-LAT-CLI.
            05 VALUE "LONGITUDE....:"                     LINE  8 COL  2.
            05 LONGITUDE-CLI                              LINE  8 COL 17
-                                       PIC S9(003)V9(008) TO
+                                       PIC S9(003)V9(008) FROM
+                                                           WRK-LONG-CLI
+                                                           TO
                                                            WRK-LONG-CLI.
            05 VALUE "INCLUIR CLIENTE? (S/N):"            LINE 10 COL  2.
            05 CONFIRMA                                   LINE 10 COL 25
                                        PIC X TO WRK-SIM-NAO.
-      *    
+      *
+       01  TELA-CLI-ALTER-ERRO.
+           05 VALUE "ERRO AO GRAVAR ALTERACAO - REGISTRO PODE TER"
+                                       BLANK SCREEN      LINE  6 COL  2.
+           05 VALUE "SIDO MODIFICADO POR OUTRO PROCESSO"
+                                                    LINE  7 COL  2.
+           05 VALUE "TENTAR NOVAMENTE? (S/N):"           LINE  9 COL  2.
+           05 CONFIRMA                                   LINE  9 COL 26
+                                       PIC X TO WRK-SIM-NAO.
+      *
        01  TELA-EXC-CLIENTE.
            05 VALUE "CADASTRO DE CLIENTES - EXCLUSAO"
                                        BLANK SCREEN      LINE  2 COL  2.
@@ -213,8 +277,11 @@
        01  TELA-BUSCA-CLIENTE.
            05 VALUE "BUSCAR CLIENTE"   BLANK SCREEN      LINE  2 COL  2.
            05 VALUE "DIGITE CODIGO CLIENTE:"             LINE  6 COL  2.
-           05 COD-BUSCA-CLI                              LINE  6 COL 24 
+           05 COD-BUSCA-CLI                              LINE  6 COL 24
                                        PIC 9(007) TO WRK-COD-CLI-BUSC.
+           05 VALUE "OU RAZAO SOCIAL (INICIO DO NOME):"  LINE  7 COL  2.
+           05 RAZ-BUSCA-CLI                              LINE  7 COL 36
+                                       PIC X(040) TO WRK-RAZ-SOCI-BUSC.
       *
        01  TELA-RESULT-BUSCA.
            05 VALUE "CLIENTE NAO ENCONTRADO"             
@@ -228,6 +295,47 @@
            05 VALUE "REALIZAR NOVO CADASTRO? (S/N)"      LINE  8 COL  2.
            05 BUSCA-NOVA                                 LINE  8 COL 31
                                        PIC X TO WRK-SIM-NAO.
+      *
+       01  TELA-CLI-CNPJ-DUPLIC.
+           05 VALUE "CNPJ JA CADASTRADO PARA OUTRO CODIGO"
+                                       BLANK SCREEN      LINE  6 COL  2.
+           05 VALUE "REALIZAR NOVO CADASTRO? (S/N)"      LINE  8 COL  2.
+           05 BUSCA-NOVA                                 LINE  8 COL 31
+                                       PIC X TO WRK-SIM-NAO.
+      *
+       01  TELA-CLI-COORD-INVALIDA.
+           05 VALUE "LATITUDE/LONGITUDE FORA DA FAIXA VALIDA"
+                                       BLANK SCREEN      LINE  6 COL  2.
+           05 VALUE "TENTAR NOVAMENTE? (S/N):"           LINE  8 COL  2.
+           05 BUSCA-NOVA                                 LINE  8 COL 26
+                                       PIC X TO WRK-SIM-NAO.
+      *
+       01  TELA-REATIVA-CLIENTE.
+           05 VALUE "CADASTRO DE CLIENTES - REATIVACAO"
+                                       BLANK SCREEN      LINE  2 COL  2.
+           05 VALUE "DIGITE CODIGO CLIENTE:"             LINE  6 COL  2.
+           05 COD-BUSCA-CLI                              LINE  6 COL 24
+                                       PIC 9(007) TO WRK-COD-CLI-BUSC.
+      *
+       01  TELA-CLI-JA-ATIVO.
+           05 VALUE "CLIENTE JA ESTA ATIVO"
+                                       BLANK SCREEN      LINE  6 COL  2.
+           05 VALUE "REALIZAR NOVA BUSCA? (S/N):"        LINE  8 COL  2.
+           05 BUSCA-NOVA                                 LINE  8 COL 29
+                                       PIC X TO WRK-SIM-NAO.
+      *
+       01  TELA-CONF-REATIVA-CLI.
+           05 VALUE "CADASTRO DE CLIENTES - REATIVACAO"
+                                       BLANK SCREEN      LINE  2 COL  2.
+           05 VALUE "CODIGO.......:"                     LINE  4 COL  2.
+           05 CODIGO-CLI                                 LINE  4 COL 17
+                                       PIC 9(007) TO WRK-COD-CLI.
+           05 VALUE "RAZAO SOCIAL.:"                     LINE  6 COL  2.
+           05 RAZAO-CLI                                  LINE  6 COL 17
+                                       PIC X(040) TO WRK-RAZ-SOCI-CLI.
+           05 VALUE "REATIVAR CLIENTE? (S/N):"           LINE 10 COL  2.
+           05 CONFIRMA                                   LINE 10 COL 26
+                                       PIC X TO WRK-SIM-NAO.
       *
        01  TELA-CLI-IMPORTACAO.
            05 VALUE "CADASTRO DE CLIENTES - IMPORTACAO"  
@@ -288,6 +396,8 @@
                   PERFORM 2400-MENU-IMPORTA-CLI
               WHEN "05"
                   PERFORM 3000-FINALIZAR
+              WHEN "06"
+                  PERFORM 2350-MENU-REATIVA-CLI
            END-EVALUATE.
       *
       *----------------------------------------------------------------*
@@ -305,9 +415,28 @@
            ACCEPT TELA-ADD-CLIENTE
            EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
                WHEN "S"
-                   PERFORM 2110-INCLUIR-CLI
-                   CLOSE ARQCLI01
-                   PERFORM 2010-MENU-CLIENTE
+                   IF WRK-LAT-CLI  LESS WRK-LAT-MIN-CLI
+                      OR WRK-LAT-CLI  GREATER WRK-LAT-MAX-CLI
+                      OR WRK-LONG-CLI LESS WRK-LONG-MIN-CLI
+                      OR WRK-LONG-CLI GREATER WRK-LONG-MAX-CLI
+                       DISPLAY TELA-CLI-COORD-INVALIDA
+                       ACCEPT TELA-CLI-COORD-INVALIDA
+                       EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+                           WHEN "S"
+                               CLOSE ARQCLI01
+                               PERFORM 2100-MENU-INCLUI-CLI
+                           WHEN "N"
+                               CLOSE ARQCLI01
+                               PERFORM 2010-MENU-CLIENTE
+                           WHEN OTHER
+                               CLOSE ARQCLI01
+                               PERFORM 2010-MENU-CLIENTE
+                       END-EVALUATE
+                   ELSE
+                       PERFORM 2110-INCLUIR-CLI
+                       CLOSE ARQCLI01
+                       PERFORM 2010-MENU-CLIENTE
+                   END-IF
                WHEN "N"
                    CLOSE ARQCLI01
                    PERFORM 2010-MENU-CLIENTE
@@ -328,6 +457,7 @@
       *
            MOVE WRK-CNPJ-CLI           TO LKS-NUMERO-I
            MOVE WRK-AREA-ARQCLI01      TO FD-CLIENTE
+           MOVE "A"                    TO FS-STATUS-CLI
            MOVE 'CGC'                  TO LKS-TIPO-CALCULO
            MOVE 'V'                    TO LKS-ACAO
            MOVE ZEROS                  TO LKS-RETORNO
@@ -337,6 +467,27 @@
            EVALUATE LKS-RETORNO
                WHEN 0
                    WRITE FD-CLIENTE
+                   IF WRK-FS-ARQCLI01 NOT EQUAL "00"
+                       READ ARQCLI01        KEY IS FS-COD-CLI
+                       IF WRK-FS-ARQCLI01 EQUAL "00"
+                           DISPLAY TELA-CLIENTE-EXISTE
+                           ACCEPT TELA-CLIENTE-EXISTE
+                       ELSE
+                           DISPLAY TELA-CLI-CNPJ-DUPLIC
+                           ACCEPT TELA-CLI-CNPJ-DUPLIC
+                       END-IF
+                       EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+                           WHEN "S"
+                               CLOSE ARQCLI01
+                               PERFORM 2100-MENU-INCLUI-CLI
+                           WHEN "N"
+                               CLOSE ARQCLI01
+                               PERFORM 3000-FINALIZAR
+                           WHEN OTHER
+                               CLOSE ARQCLI01
+                               PERFORM 3000-FINALIZAR
+                       END-EVALUATE
+                   END-IF
                WHEN 1
                WHEN 2
                WHEN 3
@@ -366,11 +517,21 @@
       *----------------------------------------------------------------*
       *
            OPEN I-O ARQCLI01
+           MOVE ZEROS                  TO WRK-COD-CLI-BUSC
+           MOVE SPACES                 TO WRK-RAZ-SOCI-BUSC
            DISPLAY TELA-BUSCA-CLIENTE
            ACCEPT TELA-BUSCA-CLIENTE
-           MOVE WRK-COD-CLI            TO FS-COD-CLI
-           READ ARQCLI01               RECORD INTO WRK-AREA-ARQCLI01
-                  KEY IS               FS-COD-CLI
+           IF WRK-COD-CLI-BUSC NOT EQUAL ZEROS
+               MOVE WRK-COD-CLI-BUSC   TO FS-COD-CLI
+               READ ARQCLI01           RECORD INTO WRK-AREA-ARQCLI01
+                      KEY IS           FS-COD-CLI
+               IF WRK-FS-ARQCLI01 EQUAL "00"
+                  AND FS-STATUS-CLI NOT EQUAL "A"
+                   MOVE "23"            TO WRK-FS-ARQCLI01
+               END-IF
+           ELSE
+               PERFORM 2205-BUSCA-CLI-POR-NOME
+           END-IF
            IF WRK-FS-ARQCLI01 NOT EQUAL "00"
                DISPLAY TELA-RESULT-BUSCA
                ACCEPT TELA-RESULT-BUSCA
@@ -390,9 +551,41 @@
                ACCEPT TELA-ALT-CLIENTE
                EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
                    WHEN "S"
-                       PERFORM 2210-ALTERAR-CLI
-                       CLOSE ARQCLI01
-                       PERFORM 2010-MENU-CLIENTE
+                       IF WRK-LAT-CLI  LESS WRK-LAT-MIN-CLI
+                          OR WRK-LAT-CLI  GREATER WRK-LAT-MAX-CLI
+                          OR WRK-LONG-CLI LESS WRK-LONG-MIN-CLI
+                          OR WRK-LONG-CLI GREATER WRK-LONG-MAX-CLI
+                           DISPLAY TELA-CLI-COORD-INVALIDA
+                           ACCEPT TELA-CLI-COORD-INVALIDA
+                           EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+                               WHEN "S"
+                                   CLOSE ARQCLI01
+                                   PERFORM 2200-MENU-ALTERA-CLI
+                               WHEN "N"
+                                   CLOSE ARQCLI01
+                                   PERFORM 2010-MENU-CLIENTE
+                               WHEN OTHER
+                                   CLOSE ARQCLI01
+                                   PERFORM 2010-MENU-CLIENTE
+                           END-EVALUATE
+                       ELSE
+                           PERFORM 2210-ALTERAR-CLI
+                           IF WRK-FS-ARQCLI01 NOT EQUAL "00"
+                               DISPLAY TELA-CLI-ALTER-ERRO
+                               ACCEPT TELA-CLI-ALTER-ERRO
+                               EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+                                   WHEN "S"
+                                       CLOSE ARQCLI01
+                                       PERFORM 2200-MENU-ALTERA-CLI
+                                   WHEN OTHER
+                                       CLOSE ARQCLI01
+                                       PERFORM 2010-MENU-CLIENTE
+                               END-EVALUATE
+                           ELSE
+                               CLOSE ARQCLI01
+                               PERFORM 2010-MENU-CLIENTE
+                           END-IF
+                       END-IF
                    WHEN "N"
                        CLOSE ARQCLI01
                        PERFORM 2010-MENU-CLIENTE
@@ -407,6 +600,43 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
+      *    ROTINA PARA BUSCAR O CLIENTE PELA RAZAO SOCIAL               *
+      *----------------------------------------------------------------*
+       2205-BUSCA-CLI-POR-NOME         SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE "N"                    TO WRK-CLI-ENCONTRADO
+           IF WRK-RAZ-SOCI-BUSC NOT EQUAL SPACES
+               COMPUTE WRK-LEN-BUSC-CLI =
+                   FUNCTION LENGTH(FUNCTION TRIM(WRK-RAZ-SOCI-BUSC))
+               MOVE ZEROS               TO FS-COD-CLI
+               START ARQCLI01 KEY IS NOT LESS FS-COD-CLI
+               PERFORM UNTIL WRK-FS-ARQCLI01 NOT EQUAL "00"
+                       OR WRK-CLI-ENCONTRADO EQUAL "S"
+                   READ ARQCLI01 NEXT RECORD
+                   IF WRK-FS-ARQCLI01 EQUAL "00"
+                       IF FUNCTION UPPER-CASE(FS-RAZ-SOCI-CLI
+                              (1:WRK-LEN-BUSC-CLI)) EQUAL
+                          FUNCTION UPPER-CASE(FUNCTION TRIM
+                              (WRK-RAZ-SOCI-BUSC))
+                          AND FS-STATUS-CLI EQUAL "A"
+                           MOVE "S"     TO WRK-CLI-ENCONTRADO
+                           MOVE FD-CLIENTE TO WRK-AREA-ARQCLI01
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF WRK-CLI-ENCONTRADO EQUAL "S"
+               MOVE "00"                TO WRK-FS-ARQCLI01
+           ELSE
+               MOVE "23"                TO WRK-FS-ARQCLI01
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2205-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
       *    ROTINA PARA ALTERAR O CLIENTE                               *
       *----------------------------------------------------------------*
        2210-ALTERAR-CLI                SECTION.
@@ -418,7 +648,10 @@
            MOVE WRK-CNPJ-CLI           TO FS-CNPJ-CLI
            MOVE WRK-RAZ-SOCI-CLI       TO FS-RAZ-SOCI-CLI
            MOVE WRK-LAT-CLI            TO FS-LAT-CLI
-           MOVE WRK-LONG-CLI           TO FS-LONG-CLI.
+           MOVE WRK-LONG-CLI           TO FS-LONG-CLI
+           MOVE "A"                    TO FS-STATUS-CLI
+      *
+           REWRITE FD-CLIENTE.
       *
       *----------------------------------------------------------------*
        2210-99-FIM.                    EXIT.
@@ -431,11 +664,21 @@
       *----------------------------------------------------------------*
       *
            OPEN I-O ARQCLI01
+           MOVE ZEROS                  TO WRK-COD-CLI-BUSC
+           MOVE SPACES                 TO WRK-RAZ-SOCI-BUSC
            DISPLAY TELA-BUSCA-CLIENTE
            ACCEPT TELA-BUSCA-CLIENTE
-           MOVE WRK-COD-CLI            TO FS-COD-CLI
-           READ ARQCLI01               RECORD INTO WRK-AREA-ARQCLI01
-                  KEY IS               FS-COD-CLI
+           IF WRK-COD-CLI-BUSC NOT EQUAL ZEROS
+               MOVE WRK-COD-CLI-BUSC   TO FS-COD-CLI
+               READ ARQCLI01           RECORD INTO WRK-AREA-ARQCLI01
+                      KEY IS           FS-COD-CLI
+               IF WRK-FS-ARQCLI01 EQUAL "00"
+                  AND FS-STATUS-CLI NOT EQUAL "A"
+                   MOVE "23"            TO WRK-FS-ARQCLI01
+               END-IF
+           ELSE
+               PERFORM 2205-BUSCA-CLI-POR-NOME
+           END-IF
            IF WRK-FS-ARQCLI01 NOT EQUAL "00"
                DISPLAY TELA-RESULT-BUSCA
                ACCEPT TELA-RESULT-BUSCA
@@ -455,7 +698,8 @@
                ACCEPT TELA-EXC-CLIENTE
                EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
                    WHEN "S"
-                       DELETE ARQCLI01 RECORD
+                       MOVE "I"         TO FS-STATUS-CLI
+                       REWRITE FD-CLIENTE
                        CLOSE ARQCLI01
                        PERFORM 2010-MENU-CLIENTE
                    WHEN "N"
@@ -472,6 +716,71 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
+      *    ROTINA PARA REATIVAR UM CLIENTE EXCLUIDO POR ENGANO         *
+      *----------------------------------------------------------------*
+       2350-MENU-REATIVA-CLI           SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN I-O ARQCLI01
+           MOVE ZEROS                  TO WRK-COD-CLI-BUSC
+           DISPLAY TELA-REATIVA-CLIENTE
+           ACCEPT TELA-REATIVA-CLIENTE
+           MOVE WRK-COD-CLI-BUSC       TO FS-COD-CLI
+           READ ARQCLI01               RECORD INTO WRK-AREA-ARQCLI01
+                  KEY IS               FS-COD-CLI
+           IF WRK-FS-ARQCLI01 NOT EQUAL "00"
+               DISPLAY TELA-RESULT-BUSCA
+               ACCEPT TELA-RESULT-BUSCA
+               EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+                   WHEN "S"
+                       CLOSE ARQCLI01
+                       PERFORM 2350-MENU-REATIVA-CLI
+                   WHEN "N"
+                       CLOSE ARQCLI01
+                       PERFORM 2010-MENU-CLIENTE
+                   WHEN OTHER
+                       CLOSE ARQCLI01
+                       PERFORM 2010-MENU-CLIENTE
+               END-EVALUATE
+           ELSE
+               IF FS-STATUS-CLI EQUAL "A"
+                   DISPLAY TELA-CLI-JA-ATIVO
+                   ACCEPT TELA-CLI-JA-ATIVO
+                   EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+                       WHEN "S"
+                           CLOSE ARQCLI01
+                           PERFORM 2350-MENU-REATIVA-CLI
+                       WHEN "N"
+                           CLOSE ARQCLI01
+                           PERFORM 2010-MENU-CLIENTE
+                       WHEN OTHER
+                           CLOSE ARQCLI01
+                           PERFORM 2010-MENU-CLIENTE
+                   END-EVALUATE
+               ELSE
+                   DISPLAY TELA-CONF-REATIVA-CLI
+                   ACCEPT TELA-CONF-REATIVA-CLI
+                   EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+                       WHEN "S"
+                           MOVE "A"     TO FS-STATUS-CLI
+                           REWRITE FD-CLIENTE
+                           CLOSE ARQCLI01
+                           PERFORM 2010-MENU-CLIENTE
+                       WHEN "N"
+                           CLOSE ARQCLI01
+                           PERFORM 2010-MENU-CLIENTE
+                       WHEN OTHER
+                           CLOSE ARQCLI01
+                           PERFORM 2010-MENU-CLIENTE
+                   END-EVALUATE
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2350-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
       *    ROTINA PARA IMPORTAR UM CLIENTE                             *
       *----------------------------------------------------------------*
        2400-MENU-IMPORTA-CLI           SECTION.
@@ -500,35 +809,63 @@
        2410-IMPORTAR-CLI               SECTION.
       *----------------------------------------------------------------*
       *
+           PERFORM 2415-LE-CHECKPOINT-CLI
            OPEN INPUT ARQIMPCL
       *
            IF WRK-FS-ARQIMPCL EQUAL ZEROS
                OPEN I-O ARQCLI01
-      *        
+               IF WRK-QTD-CKP-CLI GREATER ZEROS
+                   OPEN EXTEND ARQREJCL
+               ELSE
+                   OPEN OUTPUT ARQREJCL
+               END-IF
+               MOVE ZEROS               TO WRK-QTD-LIDO-CLI
+               MOVE ZEROS               TO WRK-QTD-DESDE-CKP-CLI
+      *
                PERFORM UNTIL WRK-FS-ARQIMPCL NOT EQUAL ZEROS
                    READ ARQIMPCL
                    IF WRK-FS-ARQIMPCL EQUAL ZEROS
-                       MOVE FD-IMP-CLIENTE
+                       ADD 1 TO WRK-QTD-LIDO-CLI
+                       IF WRK-QTD-LIDO-CLI GREATER WRK-QTD-CKP-CLI
+                           MOVE FD-IMP-CLIENTE
                                        TO WRK-AREA-ARQCLI01
-                       MOVE WRK-CNPJ-CLI           
+                           MOVE WRK-CNPJ-CLI
                                        TO LKS-NUMERO-I
-                       MOVE WRK-AREA-ARQCLI01      
+                           MOVE WRK-AREA-ARQCLI01
                                        TO FD-CLIENTE
-                       MOVE 'CGC'      TO LKS-TIPO-CALCULO
-                       MOVE 'V'        TO LKS-ACAO
-                       MOVE ZEROS      TO LKS-RETORNO
-                       MOVE ZEROS      TO LKS-NUMERO-F
-      *                
-                       CALL "HBSI30AO" USING LKS-PARM                   
-      *                
-                       IF LKS-RETORNO EQUAL ZEROS
-                           WRITE FD-CLIENTE
+                           MOVE "A"    TO FS-STATUS-CLI
+                           MOVE 'CGC'  TO LKS-TIPO-CALCULO
+                           MOVE 'V'    TO LKS-ACAO
+                           MOVE ZEROS  TO LKS-RETORNO
+                           MOVE ZEROS  TO LKS-NUMERO-F
+      *
+                           CALL "HBSI30AO" USING LKS-PARM
+      *
+                           IF LKS-RETORNO EQUAL ZEROS
+                               WRITE FD-CLIENTE
+                               IF WRK-FS-ARQCLI01 NOT EQUAL "00"
+                                   MOVE 9 TO FS-REJ-COD-MOTIVO
+                                   MOVE "CLIENTE DUPLICADO"
+                                        TO FS-REJ-DESC-MOTIVO
+                                   PERFORM 2420-GRAVA-REJEITO-CLI
+                               END-IF
+                           ELSE
+                               MOVE LKS-RETORNO
+                                        TO FS-REJ-COD-MOTIVO
+                               MOVE "CNPJ INVALIDO"
+                                        TO FS-REJ-DESC-MOTIVO
+                               PERFORM 2420-GRAVA-REJEITO-CLI
+                           END-IF
+                           PERFORM 2430-ATUALIZA-CHECKPOINT-CLI
                        END-IF
                    END-IF
                END-PERFORM
+               CLOSE ARQCLI01
+               CLOSE ARQREJCL
+               MOVE ZEROS               TO FS-CKP-QTD-PROC-CLI
+               PERFORM 2440-GRAVA-CHECKPOINT-CLI
            END-IF
-      *    
-           CLOSE ARQCLI01
+      *
            CLOSE ARQIMPCL.
       *
       *----------------------------------------------------------------*
@@ -536,6 +873,76 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR UM REGISTRO REJEITADO NA IMPORTACAO      *
+      *----------------------------------------------------------------*
+       2420-GRAVA-REJEITO-CLI          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-COD-CLI            TO FS-REJ-COD-CLI
+           MOVE WRK-CNPJ-CLI           TO FS-REJ-CNPJ-CLI
+           MOVE WRK-RAZ-SOCI-CLI       TO FS-REJ-RAZ-SOCI-CLI
+           MOVE WRK-LAT-CLI            TO FS-REJ-LAT-CLI
+           MOVE WRK-LONG-CLI           TO FS-REJ-LONG-CLI
+           WRITE FD-REJ-CLIENTE.
+      *
+      *----------------------------------------------------------------*
+       2420-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA LER O PONTO DE RETOMADA DA ULTIMA IMPORTACAO    *
+      *----------------------------------------------------------------*
+       2415-LE-CHECKPOINT-CLI          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                   TO WRK-QTD-CKP-CLI
+           OPEN INPUT ARQCKPCL
+           IF WRK-FS-ARQCKPCL EQUAL ZEROS
+               READ ARQCKPCL
+               IF WRK-FS-ARQCKPCL EQUAL ZEROS
+                   MOVE FS-CKP-QTD-PROC-CLI TO WRK-QTD-CKP-CLI
+               END-IF
+               CLOSE ARQCKPCL
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2415-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA ATUALIZAR O CHECKPOINT A CADA INTERVALO DE      *
+      *    REGISTROS PROCESSADOS                                       *
+      *----------------------------------------------------------------*
+       2430-ATUALIZA-CHECKPOINT-CLI    SECTION.
+      *----------------------------------------------------------------*
+      *
+           ADD 1 TO WRK-QTD-DESDE-CKP-CLI
+           IF WRK-QTD-DESDE-CKP-CLI NOT LESS
+                                     WRK-INTERVALO-CKP-CLI
+               MOVE WRK-QTD-LIDO-CLI     TO FS-CKP-QTD-PROC-CLI
+               PERFORM 2440-GRAVA-CHECKPOINT-CLI
+               MOVE ZEROS                TO WRK-QTD-DESDE-CKP-CLI
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2430-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR O ARQUIVO DE CHECKPOINT DA IMPORTACAO    *
+      *----------------------------------------------------------------*
+       2440-GRAVA-CHECKPOINT-CLI       SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQCKPCL
+           WRITE FD-CKP-CLIENTE
+           CLOSE ARQCKPCL.
+      *
+      *----------------------------------------------------------------*
+       2440-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
       *    ROTINA PARA FINALIZAR PROCESSAMENTO                         *
       *----------------------------------------------------------------*
        3000-FINALIZAR                  SECTION.
