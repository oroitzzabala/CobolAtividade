@@ -0,0 +1,333 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. HBSI23AO.
+       AUTHOR.     TADEU COSTA DE OLIVEIRA.
+      *================================================================*
+      *           A V A L I A C A O - H B S I S / A M B E V            *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: HBSI23AO                                      *
+      *    PROGRAMADOR.: TADEU COSTA DE OLIVEIRA                       *
+      *    DATA........: 25/03/2019                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....: RELATORIO - VENDEDOR MAIS PROXIMO POR CLIENTE *
+      *================================================================*
+      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+              SELECT ARQCLI01 ASSIGN   TO UT-S-ARQCLI01
+                        ORGANIZATION   IS INDEXED
+                         ACCESS MODE   IS SEQUENTIAL
+                          RECORD KEY   IS FS-COD-CLI
+                       ALTERNATE KEY   IS FS-CNPJ-CLI
+                           LOCK MODE   IS MANUAL
+                         FILE STATUS   IS WRK-FS-ARQCLI01.
+      *
+              SELECT ARQVEN01 ASSIGN   TO UT-S-ARQVEN01
+                        ORGANIZATION   IS INDEXED
+                         ACCESS MODE   IS SEQUENTIAL
+                          RECORD KEY   IS FS-COD-VEN
+                       ALTERNATE KEY   IS FS-CPF-VEN
+                           LOCK MODE   IS MANUAL
+                         FILE STATUS   IS WRK-FS-ARQVEN01.
+      *
+              SELECT RELPROX01 ASSIGN  TO UT-S-RELPROX01
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-RELPROX01.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    INPUT  : ARQUIVO DE CLIENTES - ORG. DINAMICA LRECL=0083     *
+      *----------------------------------------------------------------*
+      *
+       FD ARQCLI01
+          RECORD CONTAINS 84 CHARACTERS.
+       01 FD-CLIENTE.
+          05 FS-COD-CLI               PIC 9(007).
+          05 FS-CNPJ-CLI              PIC 9(014).
+          05 FS-RAZ-SOCI-CLI          PIC X(040).
+          05 FS-LAT-CLI               PIC S9(003)V9(008).
+          05 FS-LONG-CLI              PIC S9(003)V9(008).
+          05 FS-STATUS-CLI            PIC X(001).
+      *
+      *----------------------------------------------------------------*
+      *    INPUT  : ARQUIVO DE VENDEDORES - ORG. DINAMICA LRECL=0083   *
+      *----------------------------------------------------------------*
+      *
+       FD ARQVEN01
+          RECORD CONTAINS 84 CHARACTERS.
+       01 FD-VENDEDOR.
+          05 FS-COD-VEN               PIC 9(007).
+          05 FS-CPF-VEN               PIC 9(011).
+          05 FS-NOME-VEN              PIC X(040).
+          05 FS-LAT-VEN               PIC S9(003)V9(008).
+          05 FS-LONG-VEN              PIC S9(003)V9(008).
+          05 FS-STATUS-VEN            PIC X(001).
+      *
+      *----------------------------------------------------------------*
+      *    OUTPUT : RELATORIO - VENDEDOR MAIS PROXIMO POR CLIENTE      *
+      *               ORG. SEQUENCIAL - LRECL = 0132                   *
+      *----------------------------------------------------------------*
+      *
+       FD RELPROX01
+          RECORD CONTAINS 132 CHARACTERS.
+       01 REL-LINHA-PROX               PIC X(132).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI23AO - INICIO DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC X(050)      VALUE
+           'AREA PARA VARIAVEIS AUXILIARES'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-AREA-FS.
+           05 WRK-FS-ARQCLI01          PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQVEN01          PIC X(002)      VALUE "00".
+           05 WRK-FS-RELPROX01         PIC X(002)      VALUE "00".
+      *
+       01  WRK-VAR-AUXILIARES.
+           05 WRK-QTD-VEN              PIC 9(004)      VALUE ZEROS.
+           05 WRK-IDX-VEN              PIC 9(004)      VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+       77 FILLER                       PIC  X(050)     VALUE
+           'AREA PARA TABELA DE VENDEDORES EM MEMORIA'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-TAB-VENDEDORES.
+           05 WRK-TAB-VEN OCCURS 1 TO 9999 TIMES
+                             DEPENDING ON WRK-QTD-VEN
+                             INDEXED BY WRK-IDX-TAB.
+              10 WRK-TAB-COD-VEN       PIC 9(007).
+              10 WRK-TAB-NOME-VEN      PIC X(040).
+              10 WRK-TAB-LAT-VEN       PIC S9(003)V9(008).
+              10 WRK-TAB-LONG-VEN      PIC S9(003)V9(008).
+      *
+      *----------------------------------------------------------------*
+       77 FILLER                       PIC  X(050)     VALUE
+           'AREA PARA CALCULO DE DISTANCIA'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-CALC-DIST.
+           05 WRK-DIF-LAT              PIC S9(003)V9(008).
+           05 WRK-DIF-LONG             PIC S9(003)V9(008).
+           05 WRK-SOMA-QUAD            PIC S9(009)V9(008).
+           05 WRK-DIST-ATUAL           PIC S9(009)V9(008).
+           05 WRK-MENOR-DIST           PIC S9(009)V9(008).
+      *
+      *----------------------------------------------------------------*
+       77 FILLER                       PIC  X(050)     VALUE
+           'AREA PARA LAYOUT DO RELATORIO'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-CAB-01.
+           05 FILLER                   PIC X(040)      VALUE
+              'HBSI23AO - VENDEDOR MAIS PROXIMO'.
+      *
+       01  WRK-DET-CLI.
+           05 FILLER                   PIC X(010)      VALUE
+              'CLIENTE: '.
+           05 WRK-DET-COD-CLI          PIC ZZZZZZ9.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 WRK-DET-RAZ-SOCI-CLI     PIC X(040).
+      *
+       01  WRK-DET-VEN-PROX.
+           05 FILLER                   PIC X(010)      VALUE SPACES.
+           05 WRK-DET-COD-VEN          PIC ZZZZZZ9.
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 WRK-DET-NOME-VEN         PIC X(040).
+           05 FILLER                   PIC X(002)      VALUE SPACES.
+           05 WRK-DET-DISTANCIA        PIC ZZZZZ9,9999.
+      *
+       01  WRK-DET-SEM-VEN.
+           05 FILLER                   PIC X(010)      VALUE SPACES.
+           05 FILLER                   PIC X(040)      VALUE
+              'SEM VENDEDOR CADASTRADO'.
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI23AO - FIM DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-INICIAL
+           PERFORM 2000-PROCESSAR
+           PERFORM 3000-FINALIZAR
+           .
+      *
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA DE ABERTURA DE ARQUIVOS E CARGA DA TABELA DE         *
+      *    VENDEDORES EM MEMORIA                                       *
+      *----------------------------------------------------------------*
+       1000-INICIAL                    SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  ARQCLI01
+           OPEN INPUT  ARQVEN01
+           OPEN OUTPUT RELPROX01
+      *
+           WRITE REL-LINHA-PROX        FROM WRK-CAB-01
+           MOVE SPACES                 TO REL-LINHA-PROX
+           WRITE REL-LINHA-PROX
+      *
+           MOVE ZEROS                  TO WRK-QTD-VEN
+           READ ARQVEN01 NEXT RECORD
+           PERFORM UNTIL WRK-FS-ARQVEN01 NOT EQUAL "00"
+               ADD 1                        TO WRK-QTD-VEN
+               MOVE FS-COD-VEN
+                        TO WRK-TAB-COD-VEN  (WRK-QTD-VEN)
+               MOVE FS-NOME-VEN
+                        TO WRK-TAB-NOME-VEN (WRK-QTD-VEN)
+               MOVE FS-LAT-VEN
+                        TO WRK-TAB-LAT-VEN  (WRK-QTD-VEN)
+               MOVE FS-LONG-VEN
+                        TO WRK-TAB-LONG-VEN (WRK-QTD-VEN)
+               READ ARQVEN01 NEXT RECORD
+           END-PERFORM
+           CLOSE ARQVEN01.
+      *
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    PROCESSAMENTO PRINCIPAL - PERCORRE OS CLIENTES              *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQCLI01 NEXT RECORD
+           PERFORM UNTIL WRK-FS-ARQCLI01 NOT EQUAL "00"
+               PERFORM 2010-PROCESSA-CLIENTE
+               READ ARQCLI01 NEXT RECORD
+           END-PERFORM.
+      *
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA ACHAR E IMPRIMIR O(S) VENDEDOR(ES) MAIS         *
+      *    PROXIMO(S) DO CLIENTE CORRENTE                              *
+      *----------------------------------------------------------------*
+       2010-PROCESSA-CLIENTE           SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE FS-COD-CLI             TO WRK-DET-COD-CLI
+           MOVE FS-RAZ-SOCI-CLI        TO WRK-DET-RAZ-SOCI-CLI
+           WRITE REL-LINHA-PROX        FROM WRK-DET-CLI
+      *
+           IF WRK-QTD-VEN EQUAL ZEROS
+               WRITE REL-LINHA-PROX    FROM WRK-DET-SEM-VEN
+           ELSE
+               MOVE 999999999,99999999 TO WRK-MENOR-DIST
+               PERFORM VARYING WRK-IDX-VEN FROM 1 BY 1
+                       UNTIL WRK-IDX-VEN GREATER WRK-QTD-VEN
+                   PERFORM 2020-CALCULA-DISTANCIA
+                   IF WRK-DIST-ATUAL LESS WRK-MENOR-DIST
+                       MOVE WRK-DIST-ATUAL TO WRK-MENOR-DIST
+                   END-IF
+               END-PERFORM
+               PERFORM VARYING WRK-IDX-VEN FROM 1 BY 1
+                       UNTIL WRK-IDX-VEN GREATER WRK-QTD-VEN
+                   PERFORM 2020-CALCULA-DISTANCIA
+                   IF WRK-DIST-ATUAL EQUAL WRK-MENOR-DIST
+                       PERFORM 2030-IMPRIME-VEN-PROX
+                   END-IF
+               END-PERFORM
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA CALCULAR A DISTANCIA ENTRE O CLIENTE CORRENTE   *
+      *    E O VENDEDOR DA POSICAO WRK-IDX-VEN DA TABELA               *
+      *----------------------------------------------------------------*
+       2020-CALCULA-DISTANCIA          SECTION.
+      *----------------------------------------------------------------*
+      *
+           COMPUTE WRK-DIF-LAT  = FS-LAT-CLI -
+                                   WRK-TAB-LAT-VEN  (WRK-IDX-VEN)
+           COMPUTE WRK-DIF-LONG = FS-LONG-CLI -
+                                   WRK-TAB-LONG-VEN (WRK-IDX-VEN)
+           COMPUTE WRK-SOMA-QUAD = (WRK-DIF-LAT  * WRK-DIF-LAT) +
+                                    (WRK-DIF-LONG * WRK-DIF-LONG)
+           COMPUTE WRK-DIST-ATUAL = FUNCTION SQRT(WRK-SOMA-QUAD).
+      *
+      *----------------------------------------------------------------*
+       2020-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA IMPRIMIR O VENDEDOR MAIS PROXIMO ENCONTRADO     *
+      *----------------------------------------------------------------*
+       2030-IMPRIME-VEN-PROX           SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-TAB-COD-VEN  (WRK-IDX-VEN) TO WRK-DET-COD-VEN
+           MOVE WRK-TAB-NOME-VEN (WRK-IDX-VEN) TO WRK-DET-NOME-VEN
+           MOVE WRK-DIST-ATUAL                 TO WRK-DET-DISTANCIA
+           WRITE REL-LINHA-PROX FROM WRK-DET-VEN-PROX.
+      *
+      *----------------------------------------------------------------*
+       2030-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA FINALIZAR PROCESSAMENTO                         *
+      *----------------------------------------------------------------*
+       3000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQCLI01
+           CLOSE RELPROX01
+           EXIT PROGRAM.
+      *
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
