@@ -0,0 +1,357 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. HBSI24AO.
+       AUTHOR.     TADEU COSTA DE OLIVEIRA.
+      *================================================================*
+      *           A V A L I A C A O - H B S I S / A M B E V            *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: HBSI24AO                                      *
+      *    PROGRAMADOR.: TADEU COSTA DE OLIVEIRA                       *
+      *    DATA........: 25/03/2019                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....: IMPORTACAO DE CLIENTES EM LOTE - EXECUCAO     *
+      *                  NAO INTERATIVA CONTRA ARQUIVO FIXO, PARA      *
+      *                  RODAR VIA JCL/AGENDADOR                       *
+      *================================================================*
+      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+              SELECT ARQCLI01 ASSIGN   TO ARQCLI01
+                        ORGANIZATION   IS INDEXED
+                         ACCESS MODE   IS DYNAMIC
+                          RECORD KEY   IS FS-COD-CLI
+                       ALTERNATE KEY   IS FS-CNPJ-CLI
+                           LOCK MODE   IS MANUAL
+                         FILE STATUS   IS WRK-FS-ARQCLI01.
+      *
+              SELECT ARQIMPCL ASSIGN   TO ARQIMPCL
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-ARQIMPCL.
+      *
+              SELECT ARQREJCL ASSIGN   TO ARQREJCL
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-ARQREJCL.
+      *
+              SELECT ARQCKPCL ASSIGN   TO ARQCKPCL
+                        ORGANIZATION   IS SEQUENTIAL
+                         ACCESS MODE   IS SEQUENTIAL
+                         FILE STATUS   IS WRK-FS-ARQCKPCL.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    I-O    : ARQUIVO MESTRE DE CLIENTES - ORG. DINAMICA         *
+      *               LRECL = 0083                                     *
+      *----------------------------------------------------------------*
+      *
+       FD ARQCLI01
+          RECORD CONTAINS 84 CHARACTERS.
+       01 FD-CLIENTE.
+          05 FS-COD-CLI               PIC 9(007).
+          05 FS-CNPJ-CLI              PIC 9(014).
+          05 FS-RAZ-SOCI-CLI          PIC X(040).
+          05 FS-LAT-CLI               PIC S9(003)V9(008).
+          05 FS-LONG-CLI              PIC S9(003)V9(008).
+          05 FS-STATUS-CLI            PIC X(001).
+      *
+      *----------------------------------------------------------------*
+      *    INPUT  : ARQUIVO DE ENTRADA - CARGA DE CLIENTES             *
+      *               ORG. SEQUENCIAL - LRECL = 0083                   *
+      *----------------------------------------------------------------*
+      *
+       FD ARQIMPCL
+          RECORD CONTAINS 83 CHARACTERS.
+       01 FD-IMP-CLIENTE.
+          05 FS-IMP-COD-CLI            PIC 9(007).
+          05 FS-IMP-CNPJ-CLI           PIC 9(014).
+          05 FS-IMP-RAZ-SOCI-CLI       PIC X(040).
+          05 FS-IMP-LAT-CLI            PIC S9(003)V9(008).
+          05 FS-IMP-LONG-CLI           PIC S9(003)V9(008).
+      *
+      *----------------------------------------------------------------*
+      *    OUTPUT : ARQUIVO DE REJEITOS DA IMPORTACAO                  *
+      *               ORG. SEQUENCIAL - LRECL = 0114                   *
+      *----------------------------------------------------------------*
+      *
+       FD ARQREJCL
+          RECORD CONTAINS 114 CHARACTERS.
+       01 FD-REJ-CLIENTE.
+          05 FS-REJ-COD-CLI            PIC 9(007).
+          05 FS-REJ-CNPJ-CLI           PIC 9(014).
+          05 FS-REJ-RAZ-SOCI-CLI       PIC X(040).
+          05 FS-REJ-LAT-CLI            PIC S9(003)V9(008).
+          05 FS-REJ-LONG-CLI           PIC S9(003)V9(008).
+          05 FS-REJ-COD-MOTIVO         PIC 9(001).
+          05 FS-REJ-DESC-MOTIVO        PIC X(030).
+      *
+      *----------------------------------------------------------------*
+      *    I-O    : ARQUIVO DE CHECKPOINT DA IMPORTACAO                *
+      *               ORG. SEQUENCIAL - LRECL = 0007                   *
+      *----------------------------------------------------------------*
+      *
+       FD ARQCKPCL
+          RECORD CONTAINS 7 CHARACTERS.
+       01 FD-CKP-CLIENTE.
+          05 FS-CKP-QTD-PROC-CLI       PIC 9(007).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI24AO - INICIO DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC X(050)      VALUE
+           'AREA PARA VARIAVEIS AUXILIARES'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-VAR-AUXILIARES.
+           05 WRK-QTD-LIDO-CLI          PIC 9(007)      VALUE ZEROS.
+           05 WRK-QTD-CKP-CLI           PIC 9(007)      VALUE ZEROS.
+           05 WRK-QTD-DESDE-CKP-CLI     PIC 9(007)      VALUE ZEROS.
+           05 WRK-INTERVALO-CKP-CLI     PIC 9(003)      VALUE 010.
+      *
+       01  WRK-AREA-FS.
+           05 WRK-FS-ARQIMPCL          PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQCLI01          PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQREJCL          PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQCKPCL          PIC X(002)      VALUE "00".
+      *
+      *----------------------------------------------------------------*
+       77 FILLER                       PIC  X(050)     VALUE
+           'AREA PARA LAYOUT ENTRADA'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-AREA-ARQCLI01.
+           05 WRK-COD-CLI              PIC 9(007).
+           05 WRK-CNPJ-CLI             PIC 9(014).
+           05 WRK-RAZ-SOCI-CLI         PIC X(040).
+           05 WRK-LAT-CLI              PIC S9(003)V9(008).
+           05 WRK-LONG-CLI             PIC S9(003)V9(008).
+      *
+       01 LKS-PARM.
+           05 LKS-COMPRIMENTO            PIC S9(04) COMP.
+           05 LKS-NUMERO-I               PIC 9(015).
+           05 FILLER                     PIC X(001).
+           05 LKS-NUMERO-F               PIC 9(015).
+           05 FILLER                     PIC X(001).
+           05 LKS-TIPO-CALCULO           PIC X(003).
+           05 FILLER                     PIC X(001).
+           05 LKS-ACAO                   PIC X(001).
+           05 LKS-RETORNO                PIC 9(001).
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI24AO - FIM DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-INICIAL
+           PERFORM 2410-IMPORTAR-CLI
+           PERFORM 3000-FINALIZAR
+           .
+      *
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA DE ABERTURA DO JOB - MENSAGEM PARA O LOG DO JCL      *
+      *----------------------------------------------------------------*
+       1000-INICIAL                    SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "HBSI24AO - INICIO DA IMPORTACAO EM LOTE DE CLIENTES"
+           .
+      *
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA IMPORTAR OS CLIENTES DE ARQIMPCL PARA ARQCLI01  *
+      *----------------------------------------------------------------*
+       2410-IMPORTAR-CLI               SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 2415-LE-CHECKPOINT-CLI
+           OPEN INPUT ARQIMPCL
+      *
+           IF WRK-FS-ARQIMPCL EQUAL ZEROS
+               OPEN I-O ARQCLI01
+               IF WRK-QTD-CKP-CLI GREATER ZEROS
+                   OPEN EXTEND ARQREJCL
+               ELSE
+                   OPEN OUTPUT ARQREJCL
+               END-IF
+               MOVE ZEROS               TO WRK-QTD-LIDO-CLI
+               MOVE ZEROS               TO WRK-QTD-DESDE-CKP-CLI
+      *
+               PERFORM UNTIL WRK-FS-ARQIMPCL NOT EQUAL ZEROS
+                   READ ARQIMPCL
+                   IF WRK-FS-ARQIMPCL EQUAL ZEROS
+                       ADD 1 TO WRK-QTD-LIDO-CLI
+                       IF WRK-QTD-LIDO-CLI GREATER WRK-QTD-CKP-CLI
+                           MOVE FD-IMP-CLIENTE
+                                       TO WRK-AREA-ARQCLI01
+                           MOVE WRK-CNPJ-CLI
+                                       TO LKS-NUMERO-I
+                           MOVE WRK-AREA-ARQCLI01
+                                       TO FD-CLIENTE
+                           MOVE "A"    TO FS-STATUS-CLI
+                           MOVE 'CGC'  TO LKS-TIPO-CALCULO
+                           MOVE 'V'    TO LKS-ACAO
+                           MOVE ZEROS  TO LKS-RETORNO
+                           MOVE ZEROS  TO LKS-NUMERO-F
+      *
+                           CALL "HBSI30AO" USING LKS-PARM
+      *
+                           IF LKS-RETORNO EQUAL ZEROS
+                               WRITE FD-CLIENTE
+                               IF WRK-FS-ARQCLI01 NOT EQUAL "00"
+                                   MOVE 9 TO FS-REJ-COD-MOTIVO
+                                   MOVE "CLIENTE DUPLICADO"
+                                        TO FS-REJ-DESC-MOTIVO
+                                   PERFORM 2420-GRAVA-REJEITO-CLI
+                               END-IF
+                           ELSE
+                               MOVE LKS-RETORNO
+                                        TO FS-REJ-COD-MOTIVO
+                               MOVE "CNPJ INVALIDO"
+                                        TO FS-REJ-DESC-MOTIVO
+                               PERFORM 2420-GRAVA-REJEITO-CLI
+                           END-IF
+                           PERFORM 2430-ATUALIZA-CHECKPOINT-CLI
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE ARQCLI01
+               CLOSE ARQREJCL
+               MOVE ZEROS               TO FS-CKP-QTD-PROC-CLI
+               PERFORM 2440-GRAVA-CHECKPOINT-CLI
+           END-IF
+      *
+           CLOSE ARQIMPCL.
+      *
+      *----------------------------------------------------------------*
+       2410-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR UM REGISTRO REJEITADO NA IMPORTACAO      *
+      *----------------------------------------------------------------*
+       2420-GRAVA-REJEITO-CLI          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-COD-CLI            TO FS-REJ-COD-CLI
+           MOVE WRK-CNPJ-CLI           TO FS-REJ-CNPJ-CLI
+           MOVE WRK-RAZ-SOCI-CLI       TO FS-REJ-RAZ-SOCI-CLI
+           MOVE WRK-LAT-CLI            TO FS-REJ-LAT-CLI
+           MOVE WRK-LONG-CLI           TO FS-REJ-LONG-CLI
+           WRITE FD-REJ-CLIENTE.
+      *
+      *----------------------------------------------------------------*
+       2420-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA LER O PONTO DE RETOMADA DA ULTIMA IMPORTACAO    *
+      *----------------------------------------------------------------*
+       2415-LE-CHECKPOINT-CLI          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                   TO WRK-QTD-CKP-CLI
+           OPEN INPUT ARQCKPCL
+           IF WRK-FS-ARQCKPCL EQUAL ZEROS
+               READ ARQCKPCL
+               IF WRK-FS-ARQCKPCL EQUAL ZEROS
+                   MOVE FS-CKP-QTD-PROC-CLI TO WRK-QTD-CKP-CLI
+               END-IF
+               CLOSE ARQCKPCL
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2415-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA ATUALIZAR O CHECKPOINT A CADA INTERVALO DE      *
+      *    REGISTROS PROCESSADOS                                       *
+      *----------------------------------------------------------------*
+       2430-ATUALIZA-CHECKPOINT-CLI    SECTION.
+      *----------------------------------------------------------------*
+      *
+           ADD 1 TO WRK-QTD-DESDE-CKP-CLI
+           IF WRK-QTD-DESDE-CKP-CLI NOT LESS
+                                     WRK-INTERVALO-CKP-CLI
+               MOVE WRK-QTD-LIDO-CLI     TO FS-CKP-QTD-PROC-CLI
+               PERFORM 2440-GRAVA-CHECKPOINT-CLI
+               MOVE ZEROS                TO WRK-QTD-DESDE-CKP-CLI
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2430-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR O ARQUIVO DE CHECKPOINT DA IMPORTACAO    *
+      *----------------------------------------------------------------*
+       2440-GRAVA-CHECKPOINT-CLI       SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQCKPCL
+           WRITE FD-CKP-CLIENTE
+           CLOSE ARQCKPCL.
+      *
+      *----------------------------------------------------------------*
+       2440-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA DE ENCERRAMENTO DO JOB - MENSAGEM PARA O LOG DO JCL  *
+      *----------------------------------------------------------------*
+       3000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "HBSI24AO - FIM DA IMPORTACAO EM LOTE DE CLIENTES".
+           EXIT PROGRAM.
+      *
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
