@@ -0,0 +1,27 @@
+//HBSINGT1 JOB (ACCT),'CARGA NOTURNA CLI/VEN',CLASS=B,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB.......: HBSINGT1                                          *
+//* OBJETIVO..: CARGA NOTURNA DE CLIENTES E VENDEDORES, SEM       *
+//*             DEPENDER DE OPERADOR LOGADO NA TELA DO HBSI20AO/  *
+//*             HBSI20BO. RODA HBSI24AO E HBSI24BO CONTRA OS      *
+//*             ARQUIVOS DE ENTRADA FIXOS DO SISTEMA DE ORIGEM.   *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=HBSI24AO
+//ARQCLI01 DD DSN=PROD.HBSIS.ARQCLI01,DISP=SHR
+//ARQIMPCL DD DSN=PROD.HBSIS.ARQIMPCL,DISP=SHR
+//ARQREJCL DD DSN=PROD.HBSIS.ARQREJCL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ARQCKPCL DD DSN=PROD.HBSIS.ARQCKPCL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=HBSI24BO,COND=(0,NE,STEP010)
+//ARQVEN01 DD DSN=PROD.HBSIS.ARQVEN01,DISP=SHR
+//ARQIMPVN DD DSN=PROD.HBSIS.ARQIMPVN,DISP=SHR
+//ARQREJVN DD DSN=PROD.HBSIS.ARQREJVN,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ARQCKPVN DD DSN=PROD.HBSIS.ARQCKPVN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
