@@ -0,0 +1,457 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. HBSI22AO.
+       AUTHOR.     TADEU COSTA DE OLIVEIRA.
+      *================================================================*
+      *           A V A L I A C A O - H B S I S / A M B E V            *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: HBSI22AO                                      *
+      *    PROGRAMADOR.: TADEU COSTA DE OLIVEIRA                       *
+      *    DATA........: 25/03/2019                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....: MANUTENCAO DA ATRIBUICAO VENDEDOR X CLIENTE   *
+      *================================================================*
+      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+              SELECT ARQVENCLI ASSIGN  TO UT-S-ARQVENCLI
+                        ORGANIZATION   IS INDEXED
+                         ACCESS MODE   IS DYNAMIC
+                          RECORD KEY   IS FS-CHAVE-VENCLI
+                       ALTERNATE KEY   IS FS-COD-CLI-VC
+                                          WITH DUPLICATES
+                           LOCK MODE   IS MANUAL
+                         FILE STATUS   IS WRK-FS-ARQVENCLI.
+      *
+              SELECT ARQVEN01 ASSIGN   TO UT-S-ARQVEN01
+                        ORGANIZATION   IS INDEXED
+                         ACCESS MODE   IS DYNAMIC
+                          RECORD KEY   IS FS-COD-VEN
+                       ALTERNATE KEY   IS FS-CPF-VEN
+                           LOCK MODE   IS MANUAL
+                         FILE STATUS   IS WRK-FS-ARQVEN01.
+      *
+              SELECT ARQCLI01 ASSIGN   TO UT-S-ARQCLI01
+                        ORGANIZATION   IS INDEXED
+                         ACCESS MODE   IS DYNAMIC
+                          RECORD KEY   IS FS-COD-CLI
+                       ALTERNATE KEY   IS FS-CNPJ-CLI
+                           LOCK MODE   IS MANUAL
+                         FILE STATUS   IS WRK-FS-ARQCLI01.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    INPUT/OUTPUT : ARQUIVO DE ATRIBUICAO VENDEDOR X CLIENTE     *
+      *               ORG. DINAMICA - LRECL = 0014                     *
+      *----------------------------------------------------------------*
+      *
+       FD ARQVENCLI
+          RECORD CONTAINS 14 CHARACTERS.
+       01 FD-VENCLI.
+          05 FS-CHAVE-VENCLI.
+             10 FS-COD-VEN-VC      PIC 9(007).
+             10 FS-COD-CLI-VC      PIC 9(007).
+      *
+      *----------------------------------------------------------------*
+      *    INPUT  : ARQUIVO DE VENDEDORES - ORG. DINAMICA LRECL=0083   *
+      *----------------------------------------------------------------*
+      *
+       FD ARQVEN01
+          RECORD CONTAINS 84 CHARACTERS.
+       01 FD-VENDEDOR.
+          05 FS-COD-VEN               PIC 9(007).
+          05 FS-CPF-VEN               PIC 9(011).
+          05 FS-NOME-VEN              PIC X(040).
+          05 FS-LAT-VEN               PIC S9(003)V9(008).
+          05 FS-LONG-VEN              PIC S9(003)V9(008).
+          05 FS-STATUS-VEN            PIC X(001).
+      *
+      *----------------------------------------------------------------*
+      *    INPUT  : ARQUIVO DE CLIENTES - ORG. DINAMICA LRECL=0083     *
+      *----------------------------------------------------------------*
+      *
+       FD ARQCLI01
+          RECORD CONTAINS 84 CHARACTERS.
+       01 FD-CLIENTE.
+          05 FS-COD-CLI               PIC 9(007).
+          05 FS-CNPJ-CLI              PIC 9(014).
+          05 FS-RAZ-SOCI-CLI          PIC X(040).
+          05 FS-LAT-CLI               PIC S9(003)V9(008).
+          05 FS-LONG-CLI              PIC S9(003)V9(008).
+          05 FS-STATUS-CLI            PIC X(001).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI22AO - INICIO DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC X(050)      VALUE
+           'AREA PARA VARIAVEIS AUXILIARES'.
+      *----------------------------------------------------------------*
+      *
+       01  WRK-VAR-AUXILIARES.
+           05 WRK-OPCAO                PIC X(002)      VALUE SPACES.
+           05 WRK-SIM-NAO              PIC X(001)      VALUE SPACES.
+           05 WRK-COD-VEN-BUSC         PIC 9(007)      VALUE ZEROS.
+           05 WRK-COD-CLI-BUSC         PIC 9(007)      VALUE ZEROS.
+           05 WRK-COD-VEN-NOVO         PIC 9(007)      VALUE ZEROS.
+           05 WRK-NOME-VEN-DISP        PIC X(040)      VALUE SPACES.
+           05 WRK-RAZ-SOCI-CLI-DISP    PIC X(040)      VALUE SPACES.
+      *
+       01  WRK-AREA-FS.
+           05 WRK-FS-ARQVENCLI         PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQVEN01          PIC X(002)      VALUE "00".
+           05 WRK-FS-ARQCLI01          PIC X(002)      VALUE "00".
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)     VALUE
+           ' HBSI22AO - FIM DA AREA DE WORKING '.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       SCREEN SECTION.
+      *----------------------------------------------------------------*
+      *
+       01  TELA-VENCLI.
+           05 VALUE "ATRIBUICAO DE VENDEDOR X CLIENTE"
+                                       BLANK SCREEN      LINE  2 COL  2.
+           05 VALUE "01 - ATRIBUIR"                      LINE  4 COL  2.
+           05 VALUE "02 - REATRIBUIR"                    LINE  5 COL  2.
+           05 VALUE "03 - EXCLUIR"                       LINE  6 COL  2.
+           05 VALUE "04 - RETORNAR AO MENU ANTERIOR"     LINE  7 COL  2.
+           05 VALUE "DIGITE A OPCAO DESEJADA:"           LINE  9 COL  2.
+           05 OPCAO                                      LINE  9 COL 27
+                                       PIC X(002) TO WRK-OPCAO.
+      *
+       01  TELA-ATRIB-VENCLI.
+           05 VALUE "ATRIBUICAO - INCLUSAO"
+                                       BLANK SCREEN      LINE  2 COL  2.
+           05 VALUE "CODIGO VENDEDOR..:"                 LINE  4 COL  2.
+           05 COD-VEN-ATRIB                              LINE  4 COL 21
+                                       PIC 9(007) TO WRK-COD-VEN-BUSC.
+           05 VALUE "CODIGO CLIENTE...:"                 LINE  5 COL  2.
+           05 COD-CLI-ATRIB                              LINE  5 COL 21
+                                       PIC 9(007) TO WRK-COD-CLI-BUSC.
+           05 VALUE "ATRIBUIR? (S/N):"                   LINE  7 COL  2.
+           05 CONFIRMA                                   LINE  7 COL 19
+                                       PIC X TO WRK-SIM-NAO.
+      *
+       01  TELA-REATRIB-VENCLI.
+           05 VALUE "REATRIBUICAO - CODIGO CLIENTE:"
+                                       BLANK SCREEN      LINE  2 COL  2.
+           05 COD-CLI-REATRIB                            LINE  2 COL 33
+                                       PIC 9(007) TO WRK-COD-CLI-BUSC.
+      *
+       01  TELA-REATRIB-DETALHE.
+           05 VALUE "VENDEDOR ATUAL..:"                  LINE  4 COL  2.
+           05 COD-VEN-ATUAL                              LINE  4 COL 20
+                                       PIC 9(007) FROM WRK-COD-VEN-BUSC.
+           05 NOME-VEN-ATUAL                             LINE  4 COL 29
+                                       PIC X(040)
+                                       FROM WRK-NOME-VEN-DISP.
+           05 VALUE "NOVO VENDEDOR...:"                  LINE  5 COL  2.
+           05 COD-VEN-NOVO                                LINE  5 COL 20
+                                       PIC 9(007) TO WRK-COD-VEN-NOVO.
+           05 VALUE "REATRIBUIR? (S/N):"                 LINE  7 COL  2.
+           05 CONFIRMA                                   LINE  7 COL 21
+                                       PIC X TO WRK-SIM-NAO.
+      *
+       01  TELA-EXC-VENCLI.
+           05 VALUE "EXCLUSAO DE ATRIBUICAO"
+                                       BLANK SCREEN      LINE  2 COL  2.
+           05 VALUE "CODIGO VENDEDOR..:"                 LINE  4 COL  2.
+           05 COD-VEN-EXC                                LINE  4 COL 21
+                                       PIC 9(007) TO WRK-COD-VEN-BUSC.
+           05 VALUE "CODIGO CLIENTE...:"                 LINE  5 COL  2.
+           05 COD-CLI-EXC                                LINE  5 COL 21
+                                       PIC 9(007) TO WRK-COD-CLI-BUSC.
+           05 VALUE "EXCLUIR? (S/N):"                    LINE  7 COL  2.
+           05 CONFIRMA                                   LINE  7 COL 18
+                                       PIC X TO WRK-SIM-NAO.
+      *
+       01  TELA-VENCLI-MSG.
+           05 VALUE SPACES             BLANK SCREEN      LINE  6 COL  2.
+           05 WRK-MSG-VENCLI                             LINE  6 COL  2
+                                       PIC X(050).
+           05 VALUE "CONTINUAR? (S/N):"                  LINE  8 COL  2.
+           05 CONFIRMA                                   LINE  8 COL 20
+                                       PIC X TO WRK-SIM-NAO.
+      *
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 2000-PROCESSAR
+           PERFORM 3000-FINALIZAR
+           .
+      *
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    PROCESSAMENTO PRINCIPAL DO PROGRAMA                         *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 2010-MENU-VENCLI.
+      *
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA MOSTRAR MENU DA ATRIBUICAO                      *
+      *----------------------------------------------------------------*
+       2010-MENU-VENCLI                SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY TELA-VENCLI
+           ACCEPT TELA-VENCLI.
+           EVALUATE WRK-OPCAO
+              WHEN "01"
+                  PERFORM 2100-MENU-ATRIBUI
+              WHEN "02"
+                  PERFORM 2200-MENU-REATRIBUI
+              WHEN "03"
+                  PERFORM 2300-MENU-EXCLUI-VENCLI
+              WHEN "04"
+                  PERFORM 3000-FINALIZAR
+           END-EVALUATE.
+      *
+      *----------------------------------------------------------------*
+       2010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA O MENU DE ATRIBUICAO                            *
+      *----------------------------------------------------------------*
+       2100-MENU-ATRIBUI               SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN I-O    ARQVENCLI
+           OPEN INPUT  ARQVEN01
+           OPEN INPUT  ARQCLI01
+           DISPLAY TELA-ATRIB-VENCLI
+           ACCEPT TELA-ATRIB-VENCLI
+           EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+               WHEN "S"
+                   PERFORM 2110-ATRIBUIR
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           CLOSE ARQVENCLI
+           CLOSE ARQVEN01
+           CLOSE ARQCLI01
+           PERFORM 2010-MENU-VENCLI.
+      *
+      *----------------------------------------------------------------*
+       2100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR A ATRIBUICAO VENDEDOR X CLIENTE          *
+      *----------------------------------------------------------------*
+       2110-ATRIBUIR                   SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-COD-VEN-BUSC       TO FS-COD-VEN
+           READ ARQVEN01               KEY IS FS-COD-VEN
+           IF WRK-FS-ARQVEN01 EQUAL "00"
+              AND FS-STATUS-VEN NOT EQUAL "A"
+               MOVE "23"                TO WRK-FS-ARQVEN01
+           END-IF
+           IF WRK-FS-ARQVEN01 NOT EQUAL "00"
+               MOVE "VENDEDOR NAO CADASTRADO" TO WRK-MSG-VENCLI
+               DISPLAY TELA-VENCLI-MSG
+               ACCEPT TELA-VENCLI-MSG
+           ELSE
+               MOVE WRK-COD-CLI-BUSC   TO FS-COD-CLI
+               READ ARQCLI01           KEY IS FS-COD-CLI
+               IF WRK-FS-ARQCLI01 EQUAL "00"
+                  AND FS-STATUS-CLI NOT EQUAL "A"
+                   MOVE "23"            TO WRK-FS-ARQCLI01
+               END-IF
+               IF WRK-FS-ARQCLI01 NOT EQUAL "00"
+                   MOVE "CLIENTE NAO CADASTRADO" TO WRK-MSG-VENCLI
+                   DISPLAY TELA-VENCLI-MSG
+                   ACCEPT TELA-VENCLI-MSG
+               ELSE
+                   MOVE WRK-COD-CLI-BUSC TO FS-COD-CLI-VC
+                   READ ARQVENCLI          KEY IS FS-COD-CLI-VC
+                   IF WRK-FS-ARQVENCLI EQUAL "00"
+                       MOVE "CLIENTE JA ATRIBUIDO - USE REATRIBUIR"
+                                       TO WRK-MSG-VENCLI
+                       DISPLAY TELA-VENCLI-MSG
+                       ACCEPT TELA-VENCLI-MSG
+                   ELSE
+                       MOVE WRK-COD-VEN-BUSC TO FS-COD-VEN-VC
+                       MOVE WRK-COD-CLI-BUSC TO FS-COD-CLI-VC
+                       WRITE FD-VENCLI
+                       IF WRK-FS-ARQVENCLI NOT EQUAL "00"
+                           MOVE "ATRIBUICAO JA EXISTE"
+                                       TO WRK-MSG-VENCLI
+                           DISPLAY TELA-VENCLI-MSG
+                           ACCEPT TELA-VENCLI-MSG
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA O MENU DE REATRIBUICAO                          *
+      *----------------------------------------------------------------*
+       2200-MENU-REATRIBUI             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN I-O    ARQVENCLI
+           OPEN INPUT  ARQVEN01
+           OPEN INPUT  ARQCLI01
+           DISPLAY TELA-REATRIB-VENCLI
+           ACCEPT TELA-REATRIB-VENCLI
+           MOVE WRK-COD-CLI-BUSC       TO FS-COD-CLI-VC
+           READ ARQVENCLI              KEY IS FS-COD-CLI-VC
+           IF WRK-FS-ARQVENCLI NOT EQUAL "00"
+               MOVE "CLIENTE SEM ATRIBUICAO"  TO WRK-MSG-VENCLI
+               DISPLAY TELA-VENCLI-MSG
+               ACCEPT TELA-VENCLI-MSG
+           ELSE
+               MOVE FS-COD-VEN-VC      TO WRK-COD-VEN-BUSC
+                                          FS-COD-VEN
+               READ ARQVEN01           KEY IS FS-COD-VEN
+               MOVE FS-NOME-VEN        TO WRK-NOME-VEN-DISP
+               DISPLAY TELA-REATRIB-DETALHE
+               ACCEPT TELA-REATRIB-DETALHE
+               EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+                   WHEN "S"
+                       PERFORM 2210-REATRIBUIR
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           CLOSE ARQVENCLI
+           CLOSE ARQVEN01
+           CLOSE ARQCLI01
+           PERFORM 2010-MENU-VENCLI.
+      *
+      *----------------------------------------------------------------*
+       2200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA TROCAR O VENDEDOR RESPONSAVEL PELO CLIENTE      *
+      *----------------------------------------------------------------*
+       2210-REATRIBUIR                 SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-COD-VEN-NOVO       TO FS-COD-VEN
+           READ ARQVEN01               KEY IS FS-COD-VEN
+           IF WRK-FS-ARQVEN01 EQUAL "00"
+              AND FS-STATUS-VEN NOT EQUAL "A"
+               MOVE "23"                TO WRK-FS-ARQVEN01
+           END-IF
+           IF WRK-FS-ARQVEN01 NOT EQUAL "00"
+               MOVE "VENDEDOR NAO CADASTRADO" TO WRK-MSG-VENCLI
+               DISPLAY TELA-VENCLI-MSG
+               ACCEPT TELA-VENCLI-MSG
+           ELSE
+               MOVE WRK-COD-VEN-NOVO   TO FS-COD-VEN-VC
+               MOVE WRK-COD-CLI-BUSC   TO FS-COD-CLI-VC
+               WRITE FD-VENCLI
+               IF WRK-FS-ARQVENCLI NOT EQUAL "00"
+                   MOVE "ATRIBUICAO JA EXISTE"
+                                       TO WRK-MSG-VENCLI
+                   DISPLAY TELA-VENCLI-MSG
+                   ACCEPT TELA-VENCLI-MSG
+               ELSE
+                   MOVE WRK-COD-VEN-BUSC TO FS-COD-VEN-VC
+                   MOVE WRK-COD-CLI-BUSC TO FS-COD-CLI-VC
+                   DELETE ARQVENCLI RECORD
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA O MENU DE EXCLUSAO DA ATRIBUICAO                *
+      *----------------------------------------------------------------*
+       2300-MENU-EXCLUI-VENCLI         SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN I-O ARQVENCLI
+           DISPLAY TELA-EXC-VENCLI
+           ACCEPT TELA-EXC-VENCLI
+           MOVE WRK-COD-VEN-BUSC       TO FS-COD-VEN-VC
+           MOVE WRK-COD-CLI-BUSC       TO FS-COD-CLI-VC
+           READ ARQVENCLI              KEY IS FS-CHAVE-VENCLI
+           IF WRK-FS-ARQVENCLI NOT EQUAL "00"
+               MOVE "ATRIBUICAO NAO ENCONTRADA" TO WRK-MSG-VENCLI
+               DISPLAY TELA-VENCLI-MSG
+               ACCEPT TELA-VENCLI-MSG
+           ELSE
+               EVALUATE FUNCTION UPPER-CASE(WRK-SIM-NAO)
+                   WHEN "S"
+                       DELETE ARQVENCLI RECORD
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           CLOSE ARQVENCLI
+           PERFORM 2010-MENU-VENCLI.
+      *
+      *----------------------------------------------------------------*
+       2300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA FINALIZAR PROCESSAMENTO                         *
+      *----------------------------------------------------------------*
+       3000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           EXIT PROGRAM.
+      *
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
